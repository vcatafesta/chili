@@ -9,13 +9,35 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Cadastro ASSIGN TO "CADASTRO.DAT"
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS CA-CODI
+                         FILE STATUS  IS WS-CADASTRO-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD Cadastro.
+       01 CA-REGISTRO.
+              03 CA-CODI PIC 9(06).
+              03 CA-DATA PIC X(10).
+              03 CA-NOME PIC X(40).
+              03 CA-ENDE PIC X(40).
+              03 CA-CIDA PIC X(25).
+              03 CA-ESTA PIC X(02).
+
        WORKING-STORAGE SECTION.
        77     WS-COR-BG  PIC 9(1) VALUE 0.
        77     WS-COR-FG  PIC 9(1) VALUE 7.
        77     WS-COR-FG1 PIC 9(1) VALUE 2.
-       
+       77     WS-CADASTRO-FS PIC XX.
+       77     WS-ESTA-OK     PIC X VALUE 'N'.
+       77     WS-ESTA-IDX    PIC 99.
+
+       01     WS-UF-TABLE VALUE
+              "ACALAMAPBACEDFESGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESPTO".
+              03 WS-UF-ENTRY OCCURS 27 TIMES PIC X(02).
+
        77     WS-DT-SISTEMA PIC X(06).
        01     WS-DATE.
               03 WS-ANO PIC X(02).
@@ -98,14 +120,66 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT WS-DT-SISTEMA FROM DATE
-           MOVE 1 TO WS-CODI
            MOVE WS-DT-SISTEMA TO WS-DATE
            MOVE CORR WS-DATE TO WS-FORMAT-DATE
            MOVE WS-FORMAT-DATE TO WS-DT
            MOVE WS-FORMAT-DATE TO WS-DATA
 
-           DISPLAY SCREEN-01
-           ACCEPT  SCREEN-01
+           OPEN I-O Cadastro
+           IF WS-CADASTRO-FS = "35"
+               OPEN OUTPUT Cadastro
+               CLOSE Cadastro
+               OPEN I-O Cadastro
+           END-IF
+
+           PERFORM PROXIMO-CODIGO
+
+           MOVE "N" TO WS-ESTA-OK
+           PERFORM UNTIL WS-ESTA-OK = "Y"
+               DISPLAY SCREEN-01
+               ACCEPT  SCREEN-01
+               PERFORM VALIDA-ESTA
+               IF WS-ESTA-OK = "N"
+                   DISPLAY "ESTADO INVALIDO - REDIGITE" AT 2401
+               END-IF
+           END-PERFORM
+
+           MOVE WS-CODI TO CA-CODI
+           MOVE WS-DATA TO CA-DATA
+           MOVE WS-NOME TO CA-NOME
+           MOVE WS-ENDE TO CA-ENDE
+           MOVE WS-CIDA TO CA-CIDA
+           MOVE WS-ESTA TO CA-ESTA
+           WRITE CA-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR CADASTRO" AT 2401
+           END-WRITE
+
+           CLOSE Cadastro
            GOBACK.
 
+       PROXIMO-CODIGO.
+           MOVE HIGH-VALUES TO CA-CODI
+           START Cadastro KEY IS LESS THAN CA-CODI
+               INVALID KEY
+                   MOVE 1 TO WS-CODI
+           END-START
+           IF WS-CADASTRO-FS = "00"
+               READ Cadastro NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-CODI
+                   NOT AT END
+                       COMPUTE WS-CODI = CA-CODI + 1
+               END-READ
+           END-IF.
+
+       VALIDA-ESTA.
+           MOVE "N" TO WS-ESTA-OK
+           PERFORM VARYING WS-ESTA-IDX FROM 1 BY 1
+                   UNTIL WS-ESTA-IDX > 27
+               IF WS-ESTA = WS-UF-ENTRY(WS-ESTA-IDX)
+                   MOVE "Y" TO WS-ESTA-OK
+               END-IF
+           END-PERFORM.
+
        END PROGRAM screenpg.
