@@ -1,6 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LeituraGravacaoDados.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DadosArquivo ASSIGN TO "dados.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD DadosArquivo.
@@ -12,6 +19,17 @@
 
        WORKING-STORAGE SECTION.
        01 OPCAO        PIC 9.
+       01 WS-FS        PIC XX VALUE SPACES.
+       01 WS-EOF       PIC X VALUE 'N'.
+           88 EOF                  VALUE 'Y'.
+       01 WS-DUPLICADO PIC X VALUE 'N'.
+           88 ENDERECO-DUPLICADO   VALUE 'Y'.
+       01 WS-RESPOSTA  PIC X VALUE 'N'.
+       01 WS-NOVO-REGISTRO.
+           05 WS-NOME      PIC X(30).
+           05 WS-ENDERECO  PIC X(50).
+           05 WS-CIDADE    PIC X(20).
+           05 WS-ESTADO    PIC X(2).
 
        PROCEDURE DIVISION.
            PERFORM EXIBIR-MENU UNTIL OPCAO = 3.
@@ -32,37 +50,84 @@
                WHEN 3
                     DISPLAY "Saindo do programa..."
                WHEN OTHER
-                    DISPLAY "Opcao invalida. Tente novamente.".
+                    DISPLAY "Opcao invalida. Tente novamente."
            END-EVALUATE.
 
        INSERIR-DADOS.
            DISPLAY "Digite o nome: ".
-           ACCEPT NOME.
+           ACCEPT WS-NOME.
            DISPLAY "Digite o endereco: ".
-           ACCEPT ENDERECO.
+           ACCEPT WS-ENDERECO.
            DISPLAY "Digite a cidade: ".
-           ACCEPT CIDADE.
+           ACCEPT WS-CIDADE.
            DISPLAY "Digite o estado: ".
-           ACCEPT ESTADO.
+           ACCEPT WS-ESTADO.
 
-           OPEN OUTPUT DadosArquivo.
-           MOVE NOME TO Registro.
-           WRITE Registro.
-           CLOSE DadosArquivo.
-           DISPLAY "Dados inseridos no arquivo com sucesso!".
+           PERFORM VERIFICA-DUPLICADO.
+           MOVE 'S' TO WS-RESPOSTA.
+           IF ENDERECO-DUPLICADO
+               DISPLAY "Este nome/endereco ja esta cadastrado."
+               DISPLAY "Inserir mesmo assim? (S/N): "
+               ACCEPT WS-RESPOSTA
+           END-IF.
+
+           IF WS-RESPOSTA = 'S' OR WS-RESPOSTA = 's'
+               MOVE WS-NOME     TO NOME
+               MOVE WS-ENDERECO TO ENDERECO
+               MOVE WS-CIDADE   TO CIDADE
+               MOVE WS-ESTADO   TO ESTADO
+               OPEN EXTEND DadosArquivo
+               IF WS-FS = "35"
+                   CLOSE DadosArquivo
+                   OPEN OUTPUT DadosArquivo
+               END-IF
+               WRITE Registro
+               CLOSE DadosArquivo
+               DISPLAY "Dados inseridos no arquivo com sucesso!"
+           ELSE
+               DISPLAY "Insercao cancelada."
+           END-IF.
+
+       VERIFICA-DUPLICADO.
+           MOVE 'N' TO WS-DUPLICADO.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT DadosArquivo.
+           IF WS-FS NOT = "35"
+               READ DadosArquivo INTO Registro AT END SET EOF TO TRUE
+               END-READ
+               PERFORM UNTIL EOF OR ENDERECO-DUPLICADO
+                   IF NOME = WS-NOME AND ENDERECO = WS-ENDERECO
+                       SET ENDERECO-DUPLICADO TO TRUE
+                   ELSE
+                       READ DadosArquivo INTO Registro
+                           AT END SET EOF TO TRUE
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE DadosArquivo
+           END-IF.
 
-           IMPRIMIR-DADOS.
-               DISPLAY "Imprimindo dados do arquivo...".
-               OPEN INPUT DadosArquivo.
+       IMPRIMIR-DADOS.
+           DISPLAY "Imprimindo dados do arquivo...".
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT DadosArquivo.
+           IF WS-FS = "35"
+               DISPLAY "Arquivo vazio."
+           ELSE
                READ DadosArquivo INTO Registro AT
-                   END DISPLAY "Arquivo vazio.".
+                   END DISPLAY "Arquivo vazio."
+                   SET EOF TO TRUE
+               END-READ
                PERFORM UNTIL EOF
-                   DISPLAY "Nome   : " NOME.
-                   DISPLAY "Endereco: " ENDERECO.
-                   DISPLAY "Cidade : " CIDADE.
-                   DISPLAY "Estado : " ESTADO.
-                   READ DadosArquivo INTO Registro AT END SET EOF TO TRUE.
-               END-PERFORM.
+                   DISPLAY "Nome   : " NOME
+                   DISPLAY "Endereco: " ENDERECO
+                   DISPLAY "Cidade : " CIDADE
+                   DISPLAY "Estado : " ESTADO
+                   READ DadosArquivo INTO Registro
+                       AT END SET EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               DISPLAY "Dados impressos com sucesso!"
+           END-IF.
 
            CLOSE DadosArquivo.
-               DISPLAY "Dados impressos com sucesso!".
