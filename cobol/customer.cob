@@ -7,13 +7,26 @@
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "customer.txt"
               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CustomerReport assign to 'customer.rpt'
+           SELECT CustomerReport assign to WS-REPORT-FILENAME
               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CustomerCSV assign to WS-CSV-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LastRunFile assign to "customer.lastrun"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LASTRUN-FS.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerReport.
        01 PrintLine pic x(44).
-       
+
+       FD LastRunFile.
+       01 LastRunRecord.
+           02 LR-REPORT-FILENAME pic x(20).
+           02 LR-PAGE-COUNT      pic 99.
+
+       FD CustomerCSV.
+       01 CsvLine pic x(40).
+
        FD CustomerFile.
        01 CustomerData.
            02 IDNum PIC 9(8).
@@ -23,8 +36,23 @@
            88 WS-EOF value HIGH-VALUE.    
 
        WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE.
+           02 WS-RUN-YYYY pic 9(4).
+           02 WS-RUN-MM   pic 9(2).
+           02 WS-RUN-DD   pic 9(2).
+       01 WS-REPORT-FILENAME pic x(20).
+       01 WS-CSV-FILENAME pic x(20).
+       01 WS-SEARCH-LASTNAME pic x(15).
+       01 WS-SEARCH-LEN pic 9(2) value zeros.
+       01 WS-MATCH-TALLY pic 9(2) value zeros.
        01 PageHeading.
            02 filler pic x(13) value "Customer List".
+           02 filler pic x(8) value "  run : ".
+           02 PH-YYYY pic 9(4).
+           02 filler pic x value "-".
+           02 PH-MM   pic 9(2).
+           02 filler pic x value "-".
+           02 PH-DD   pic 9(2).
        01 PageFooting.
            02 filler pic x(15) value spaces.
            02 filler pic x(7) value "Page :".
@@ -37,11 +65,20 @@
            02 PrnFirstName pic x(15).
            02 filler pic XX value spaces.
            02 PrnLastName pic x(15).        
-       01 ReportFooting pic X(13) value "END OF REPORT".
+       01 ReportFooting.
+           02 filler pic x(13) value "END OF REPORT".
+           02 filler pic x(3) value " - ".
+           02 RF-CUST-COUNT pic zz9.
+           02 filler pic x(18) value " CUSTOMERS LISTED".
        01 LineCount pic 99 value zeros.
            88 NewPageRequired value 40 thru 99.
        01 PageCount pic 99 value zeros.
-           
+       01 WS-CUST-COUNT pic 9(3) value zeros.
+       01 WS-REPRINT-ANSWER pic x value spaces.
+       01 WS-INCLUSAO-ANSWER pic x value spaces.
+       01 WS-LASTRUN-LINE pic x(80).
+       01 WS-LASTRUN-FS pic xx.
+
        01 WSCustomer.
            02 WSIDNum PIC 9(8).
            02 WSCustName.
@@ -50,8 +87,20 @@
        01 WSEOF PIC A(1).
 
        PROCEDURE DIVISION.
+            DISPLAY "Reprint last batch report? (Y/N): "
+                WITH NO ADVANCING
+            ACCEPT WS-REPRINT-ANSWER
+            IF WS-REPRINT-ANSWER = 'Y' OR WS-REPRINT-ANSWER = 'y'
+                PERFORM 005-Reprint THRU 005-Reprint-Exit
+                STOP RUN
+            END-IF
+            DISPLAY "Add a new customer now? (Y/N): "
+                WITH NO ADVANCING
+            ACCEPT WS-INCLUSAO-ANSWER
             PERFORM 001-Main.
-            PERFORM 002-Inclusao.
+            IF WS-INCLUSAO-ANSWER = 'Y' OR WS-INCLUSAO-ANSWER = 'y'
+                PERFORM 002-Inclusao
+            END-IF.
             PERFORM 003-Listagem.
             PERFORM 004-Print.
             STOP RUN.
@@ -78,16 +127,66 @@
            CLOSE CustomerFile.
 
        003-Listagem.
+            DISPLAY "Search by last name (blank lists all): "
+                WITH NO ADVANCING
+            MOVE SPACES TO WS-SEARCH-LASTNAME
+            ACCEPT WS-SEARCH-LASTNAME
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-LASTNAME))
+                TO WS-SEARCH-LEN
+            IF WS-SEARCH-LASTNAME = SPACES
+                MOVE ZEROS TO WS-SEARCH-LEN
+            END-IF
+
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            STRING "customer" DELIMITED BY SIZE
+                   WS-RUN-YYYY DELIMITED BY SIZE
+                   WS-RUN-MM DELIMITED BY SIZE
+                   WS-RUN-DD DELIMITED BY SIZE
+                   ".csv" DELIMITED BY SIZE
+                INTO WS-CSV-FILENAME
+            END-STRING
+
             OPEN INPUT CustomerFile.
+            OPEN OUTPUT CustomerCSV.
+                MOVE "IDNum,FirstName,LastName" TO CsvLine
+                WRITE CsvLine
+                MOVE SPACES TO WSEOF
                 PERFORM UNTIL WSEOF='Y'
                     READ CustomerFile INTO WSCustomer
                         AT END MOVE 'Y' TO WSEOF
-                        NOT AT END DISPLAY WSCustomer
+                        NOT AT END PERFORM 003-Filter-And-Show
                     END-READ
                 END-PERFORM
+            CLOSE CustomerCSV.
             CLOSE CustomerFile.
 
+       003-Filter-And-Show.
+            MOVE ZEROS TO WS-MATCH-TALLY
+            IF WS-SEARCH-LEN > 0
+                INSPECT WSLastName TALLYING WS-MATCH-TALLY
+                    FOR ALL WS-SEARCH-LASTNAME(1:WS-SEARCH-LEN)
+            END-IF
+            IF WS-SEARCH-LEN = 0 OR WS-MATCH-TALLY > 0
+                DISPLAY WSCustomer
+                STRING WSIDNum      DELIMITED BY SIZE
+                       ","          DELIMITED BY SIZE
+                       WSFirstName  DELIMITED BY SIZE
+                       ","          DELIMITED BY SIZE
+                       WSLastName   DELIMITED BY SIZE
+                    INTO CsvLine
+                END-STRING
+                WRITE CsvLine
+            END-IF.
+
        004-Print.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "customer" DELIMITED BY SIZE
+                  WS-RUN-YYYY DELIMITED BY SIZE
+                  WS-RUN-MM DELIMITED BY SIZE
+                  WS-RUN-DD DELIMITED BY SIZE
+                  ".rpt" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME
+           END-STRING
            OPEN INPUT CustomerFile.
            OPEN OUTPUT CustomerReport.
            perform PrintPageHeading
@@ -96,14 +195,50 @@
                 set WS-EOF to TRUE
             end-read
             perform PrintReportBody until WS-EOF
+            move WS-CUST-COUNT to RF-CUST-COUNT
             write PrintLine From ReportFooting after advancing
-                5 lines 
+                5 lines
             CLOSE CustomerFile.
             CLOSE CustomerReport.
+            OPEN OUTPUT LastRunFile.
+                MOVE WS-REPORT-FILENAME TO LR-REPORT-FILENAME
+                MOVE PageCount TO LR-PAGE-COUNT
+                WRITE LastRunRecord
+            CLOSE LastRunFile.
             STOP RUN.
-       
+
+       005-Reprint.
+            OPEN INPUT LastRunFile.
+            IF WS-LASTRUN-FS NOT = "00"
+                DISPLAY "No prior run on file to reprint."
+                GO TO 005-Reprint-Exit
+            END-IF
+                READ LastRunFile
+                    AT END
+                        DISPLAY "No prior run on file to reprint."
+                        CLOSE LastRunFile
+                        GO TO 005-Reprint-Exit
+                END-READ
+            CLOSE LastRunFile.
+            MOVE LR-REPORT-FILENAME TO WS-REPORT-FILENAME
+            OPEN INPUT CustomerReport.
+                DISPLAY "Reprinting " FUNCTION TRIM(LR-REPORT-FILENAME)
+                    " (" LR-PAGE-COUNT " page(s)) :"
+                MOVE SPACES TO WSEOF
+                PERFORM UNTIL WSEOF = 'Y'
+                    READ CustomerReport INTO WS-LASTRUN-LINE
+                        AT END MOVE 'Y' TO WSEOF
+                        NOT AT END DISPLAY WS-LASTRUN-LINE
+                    END-READ
+                END-PERFORM
+            CLOSE CustomerReport.
+       005-Reprint-Exit.
+            EXIT.
 
        PrintPageHeading.
+            move WS-RUN-YYYY to PH-YYYY
+            move WS-RUN-MM   to PH-MM
+            move WS-RUN-DD   to PH-DD
             write PrintLine from PageHeading after advancing Page
             write PrintLine from Heads after advancing 5 lines
             move 3 to LineCount
@@ -121,6 +256,7 @@
             write PrintLine from CustomerDetailLine after
                 advancing 1 line
             add 1 to LineCount
+            add 1 to WS-CUST-COUNT
             read CustomerFile
                 at end set WS-EOF to TRUE
             end-read.
