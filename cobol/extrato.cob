@@ -0,0 +1,143 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. extrato.
+       AUTHOR. VILMAR CATAFESTA.
+      *> Combined customer + stock account statement: given a customer
+      *> IDNum from customer.dat (customerindexed.cob), takes a small
+      *> free-form list of SKU/note lines and prices each SKU against
+      *> BOLINHO's current ARQUIVO-ESTOQUE, since nothing today joins
+      *> the two CRUD menus into one statement.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer.dat"
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS IDNum
+                         FILE STATUS  IS CUST-FS.
+           SELECT ARQUIVO-ESTOQUE ASSIGN TO DISK
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS SKU
+                         ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                         FILE STATUS  IS ESTOQUE-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+            02 IDNum     pic 99.
+            02 FirstName pic x(15).
+            02 LastName  pic x(15).
+
+       FD ARQUIVO-ESTOQUE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ESTOQUE.DAT".
+       01 PRODUTO.
+           05 SKU              PIC 9(04).
+           05 NOME             PIC X(30).
+           05 VALIDADE.
+               10 DIA          PIC 99.
+               10 MES          PIC 99.
+               10 ANO          PIC 9(04).
+           05 VALOR-CUSTO      PIC 9(04)V99.
+           05 VALOR-VENDA      PIC 9(04)V99.
+           05 QTD-ESTOQUE      PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01 CUST-FS          pic 99.
+       01 ESTOQUE-FS       pic xx.
+       01 WS-FILES-OK      pic x value 'Y'.
+       01 WS-CUST-FOUND    pic x value 'N'.
+       01 WS-ITEM-DONE     pic x value 'N'.
+       01 WS-ITEM-COUNT    pic 99 value zeros.
+       01 WS-ITEM-IDX      pic 99.
+       01 WS-TOTAL         pic 9(06)V99 value zeros.
+
+       01 WS-ITENS-TAB.
+           02 WS-ITEM occurs 20 times.
+               05 WS-ITEM-SKU  pic 9(04).
+               05 WS-ITEM-NOTA pic x(30).
+
+       PROCEDURE DIVISION.
+       001-Main.
+            perform OpenFiles
+            if WS-FILES-OK = 'Y'
+                perform LookupCustomer
+                if WS-CUST-FOUND = 'Y'
+                    perform CollectItems
+                    perform PrintStatement
+                end-if
+            end-if
+            perform CloseFiles
+            stop run.
+
+       OpenFiles.
+            open input CustomerFile
+            if CUST-FS not = 00
+                display "** ERROR ** unable to open customer.dat, status " CUST-FS
+                move 'N' to WS-FILES-OK
+            end-if
+            open input ARQUIVO-ESTOQUE
+            if ESTOQUE-FS not = "00"
+                display "** ERROR ** unable to open ESTOQUE.DAT, status " ESTOQUE-FS
+                move 'N' to WS-FILES-OK
+            end-if.
+
+       LookupCustomer.
+            display "Customer IDNum : " with no advancing
+            accept IDNum
+            read CustomerFile
+                invalid key
+                    display "Customer not on file."
+                    move 'N' to WS-CUST-FOUND
+                not invalid key
+                    move 'Y' to WS-CUST-FOUND
+            end-read.
+
+       CollectItems.
+            move zeros to WS-ITEM-COUNT
+            move 'N' to WS-ITEM-DONE
+            display "Enter items purchased, SKU 0000 ends the list."
+            perform CollectOneItem
+                until WS-ITEM-COUNT = 20
+                   or WS-ITEM-DONE = 'Y'.
+
+       CollectOneItem.
+            display "  SKU  : " with no advancing
+            accept WS-ITEM-SKU (WS-ITEM-COUNT + 1)
+            if WS-ITEM-SKU (WS-ITEM-COUNT + 1) = zeros
+                move 'Y' to WS-ITEM-DONE
+            else
+                add 1 to WS-ITEM-COUNT
+                display "  Nota : " with no advancing
+                accept WS-ITEM-NOTA (WS-ITEM-COUNT)
+            end-if.
+
+       PrintStatement.
+            move zeros to WS-TOTAL
+            display ' '
+            display "ACCOUNT STATEMENT"
+            display "Customer : " FirstName " " LastName
+            display "SKU  NOME                           NOTA"
+                "                           VALOR-VENDA"
+            perform varying WS-ITEM-IDX from 1 by 1
+                    until WS-ITEM-IDX > WS-ITEM-COUNT
+                move WS-ITEM-SKU (WS-ITEM-IDX) to SKU
+                read ARQUIVO-ESTOQUE
+                    invalid key
+                        display WS-ITEM-SKU (WS-ITEM-IDX)
+                            " ** SKU nao encontrado no estoque **"
+                    not invalid key
+                        display SKU " " NOME " "
+                            WS-ITEM-NOTA (WS-ITEM-IDX) " " VALOR-VENDA
+                        add VALOR-VENDA to WS-TOTAL
+                end-read
+            end-perform
+            display ' '
+            display "TOTAL : " WS-TOTAL.
+
+       CloseFiles.
+            close CustomerFile
+            close ARQUIVO-ESTOQUE.
+
+       END PROGRAM extrato.
