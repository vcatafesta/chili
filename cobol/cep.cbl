@@ -23,8 +23,11 @@
            01 CBAIRRO  PIC X(29) VALUE SPACES.
            01 WS-EOF   PIC X(01) VALUE 'N'.
            01 WS-SP    PIC X(01) VALUE SPACES.
-           01 nConta   PIC 9(10) VALUE 0.           
-           01 WS-MSG   PIC X(50) VALUE SPACES.           
+           01 nConta   PIC 9(10) VALUE 0.
+           01 WS-MSG   PIC X(50) VALUE SPACES.
+           01 WS-MODO-BUSCA PIC 9 VALUE 1.
+           01 CCEP-PREFIXO  PIC X(05) VALUE SPACES.
+           01 CTIPO         PIC X(03) VALUE SPACES.
       *-----------------------------------------------------------------           
        SCREEN SECTION.
        01 SS-TELA-MENSAGEM.
@@ -37,13 +40,31 @@
           PERFORM fnMsg.
           DISPLAY "Busca Bairro".
           DISPLAY "Copyright(c) Macrosof Inforamtica Ltda".
-          DISPLAY "ENTRE COM O BAIRRO : " WITH NO ADVANCING.
-          ACCEPT CBAIRRO.
+          DISPLAY "1 - Buscar por BAIRRO".
+          DISPLAY "2 - Buscar por prefixo de CEP".
+          DISPLAY "3 - Buscar por TIPO".
+          DISPLAY "Escolha o modo de busca : " WITH NO ADVANCING.
+          ACCEPT WS-MODO-BUSCA.
+          EVALUATE WS-MODO-BUSCA
+              WHEN 2
+                  DISPLAY "ENTRE COM O PREFIXO DO CEP (5 digitos) : "
+                      WITH NO ADVANCING
+                  ACCEPT CCEP-PREFIXO
+              WHEN 3
+                  DISPLAY "ENTRE COM O TIPO (RUA, AV, ...) : "
+                      WITH NO ADVANCING
+                  ACCEPT CTIPO
+              WHEN OTHER
+                  MOVE 1 TO WS-MODO-BUSCA
+                  DISPLAY "ENTRE COM O BAIRRO : " WITH NO ADVANCING
+                  ACCEPT CBAIRRO
+          END-EVALUATE.
           OPEN INPUT CEPS.
-          DISPLAY "PROCURANDO LOGRADOUROS DE : " CBAIRRO.
+          DISPLAY "PROCURANDO LOGRADOUROS..."
           DISPLAY WS-SP.
           READ CEPS AT END MOVE 'S' TO WS-EOF.
           PERFORM PROCESS-INIC THRU PROCESS-FIM UNTIL WS-EOF = 'S'.
+          PERFORM PROCESS-RESUMO.
           CLOSE CEPS.
           MOVE 0 TO RETURN-CODE.
           STOP RUN.
@@ -52,18 +73,36 @@
            Display SS-TELA-MENSAGEM.
 
        PROCESS-INIC.
-           IF BAIRRO = CBAIRRO THEN
-               ADD 1 TO nconta
-               DISPLAY "ID     : " nconta
-               DISPLAY "CEP    : " CEP
-               DISPLAY "TIPO   : " TIPO
-               DISPLAY "RUA    : " LOGRADOURO
-               DISPLAY "BAIRRO : " BAIRRO
-               DISPLAY WS-SP
-           ELSE
-               DISPLAY "NOT FOUND"
-           END-IF.
+           EVALUATE WS-MODO-BUSCA
+               WHEN 2
+                   IF CEP (1:5) = CCEP-PREFIXO
+                       PERFORM PROCESS-EXIBE
+                   END-IF
+               WHEN 3
+                   IF TIPO = CTIPO
+                       PERFORM PROCESS-EXIBE
+                   END-IF
+               WHEN OTHER
+                   IF BAIRRO = CBAIRRO
+                       PERFORM PROCESS-EXIBE
+                   END-IF
+           END-EVALUATE.
            READ CEPS AT END MOVE 'S' TO WS-EOF.
 
+       PROCESS-EXIBE.
+           ADD 1 TO nconta
+           DISPLAY "ID     : " nconta
+           DISPLAY "CEP    : " CEP
+           DISPLAY "TIPO   : " TIPO
+           DISPLAY "RUA    : " LOGRADOURO
+           DISPLAY "BAIRRO : " BAIRRO
+           DISPLAY WS-SP.
+
        PROCESS-FIM.
+           EXIT.
+
+       PROCESS-RESUMO.
+           DISPLAY WS-SP.
+           DISPLAY "TOTAL DE LOGRADOUROS ENCONTRADOS : " nConta.
+
        END PROGRAM cep.
\ No newline at end of file
