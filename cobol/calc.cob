@@ -1,19 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculadoraSimples.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcLog ASSIGN TO "CALC.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CalcLog.
+       01 LogRec            PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 NUMERO1       PIC 9(5).
        01 NUMERO2       PIC 9(5).
        01 RESULTADO     PIC 9(10).
        01 OPERACAO      PIC X(1).
+       01 WS-LOG-FS     PIC XX.
+       01 WS-SKIP-LOG    PIC X VALUE 'N'.
+       01 WS-RUN-DATE.
+           02 WS-RUN-YYYY pic 9(4).
+           02 WS-RUN-MM   pic 9(2).
+           02 WS-RUN-DD   pic 9(2).
+       01 WS-LOG-LINE.
+           05 LL-NUMERO1    PIC Z(4)9.
+           05              PIC X VALUE SPACE.
+           05 LL-OPERACAO   PIC X.
+           05              PIC X VALUE SPACE.
+           05 LL-NUMERO2    PIC Z(4)9.
+           05              PIC X(3) VALUE " = ".
+           05 LL-RESULTADO  PIC Z(9)9.
+           05              PIC X(3) VALUE " - ".
+           05 LL-YYYY       PIC 9(4).
+           05              PIC X VALUE "-".
+           05 LL-MM         PIC 99.
+           05              PIC X VALUE "-".
+           05 LL-DD         PIC 99.
 
        PROCEDURE DIVISION.
            DISPLAY "Digite o primeiro número: " WITH NO ADVANCING
            ACCEPT NUMERO1
            DISPLAY "Digite o segundo número : " WITH NO ADVANCING
            ACCEPT NUMERO2
-           DISPLAY "Escolha a operação (+, -, *, /): "
+           DISPLAY "Escolha a operação (+, -, *, /, %): "
                 WITH NO ADVANCING
            ACCEPT OPERACAO
 
@@ -29,10 +60,38 @@
                     COMPUTE RESULTADO = NUMERO1 / NUMERO2
                 ELSE
                     DISPLAY "Erro: Divisão por zero não permitida."
+                    MOVE 'Y' TO WS-SKIP-LOG
+                 END-IF
+           WHEN '%'
+                IF NUMERO2 NOT = 0
+                    COMPUTE RESULTADO = NUMERO1 * 100 / NUMERO2
+                ELSE
+                    DISPLAY "Erro: Divisão por zero não permitida."
+                    MOVE 'Y' TO WS-SKIP-LOG
                  END-IF
            WHEN OTHER
                 DISPLAY "Operação inválida."
            END-EVALUATE.
 
            DISPLAY "Resultado: " RESULTADO.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE NUMERO1    TO LL-NUMERO1
+           MOVE OPERACAO   TO LL-OPERACAO
+           MOVE NUMERO2    TO LL-NUMERO2
+           MOVE RESULTADO  TO LL-RESULTADO
+           MOVE WS-RUN-YYYY TO LL-YYYY
+           MOVE WS-RUN-MM   TO LL-MM
+           MOVE WS-RUN-DD   TO LL-DD
+
+           IF WS-SKIP-LOG NOT = 'Y'
+               OPEN EXTEND CalcLog
+               IF WS-LOG-FS = "35"
+                   CLOSE CalcLog
+                   OPEN OUTPUT CalcLog
+               END-IF
+               WRITE LogRec FROM WS-LOG-LINE
+               CLOSE CalcLog
+           END-IF.
+
            STOP RUN.
