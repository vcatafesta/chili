@@ -8,10 +8,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
-           'C:\Users\Lucas\Desktop\Workspace\learning-COBOL\cobol\CLIENT
-      -    'ES.DAT'
+           'CLIENTES.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS CLIENTES-STATUS
                RECORD KEY  IS CLIENTES-CHAVE.
        DATA DIVISION.
@@ -29,6 +28,13 @@
        77 WRK-MODULO   PIC X(25).
        77 WRK-TECLA    PIC X(1).
        77 CLIENTES-STATUS   PIC 9(02).
+       77 WRK-EOF      PIC X(1) VALUE 'N'.
+       77 WRK-AT-COUNT PIC 9(02) VALUE ZEROS.
+       77 WRK-BACKUP-DATA PIC 9(08).
+       77 WRK-BACKUP-NOME PIC X(60) VALUE SPACES.
+       77 WRK-BACKUP-RC   PIC S9(09) COMP-5.
+       01 WRK-CLIENTES-ARQ PIC X(60) VALUE
+           'CLIENTES.DAT'.
 
        SCREEN SECTION.
        01 TELA.
@@ -43,7 +49,7 @@
                10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
 
-       01 MENU.
+       01 TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -61,6 +67,16 @@
            STOP RUN.
 
        1000-INICIAR.
+      ***************** BACKUP DO ARQUIVO ANTES DA ABERTURA I-O
+           ACCEPT WRK-BACKUP-DATA FROM DATE YYYYMMDD
+           STRING FUNCTION TRIM(WRK-CLIENTES-ARQ) DELIMITED BY SIZE
+                  '.'              DELIMITED BY SIZE
+                  WRK-BACKUP-DATA  DELIMITED BY SIZE
+               INTO WRK-BACKUP-NOME
+           END-STRING
+           CALL 'CBL_COPY_FILE' USING WRK-CLIENTES-ARQ WRK-BACKUP-NOME
+               RETURNING WRK-BACKUP-RC
+           END-CALL.
       ***************** INPUT E OUTPUT
            OPEN I-O CLIENTES
                IF CLIENTES-STATUS = 35 THEN
@@ -69,20 +85,20 @@
                    OPEN I-O CLIENTES
                END-IF.
            DISPLAY TELA.
-           ACCEPT MENU.
+           ACCEPT TELA-MENU.
 
        2000-PROCESSAR.
            EVALUATE WRK-OPCAO
                WHEN 1
                    PERFORM 5000-INCLUIR
                WHEN 2
-                   CONTINUE
+                   PERFORM 6000-CONSULTAR
                WHEN 3
-                   CONTINUE
+                   PERFORM 7000-ALTERAR
                WHEN 4
-                   CONTINUE
+                   PERFORM 8000-EXCLUIR
                WHEN 5
-                   CONTINUE
+                   PERFORM 9000-RELATORIO
                WHEN OTHER
                    IF WRK-OPCAO NOT EQUAL 'X'
                        DISPLAY 'ENTRE COM A OPCAO CORRETA'
@@ -96,4 +112,96 @@
        5000-INCLUIR.
            MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
            DISPLAY TELA.
+           DISPLAY 'TELEFONE (9 DIGITOS): ' WITH NO ADVANCING.
+           ACCEPT CLIENTES-FONE.
+           DISPLAY 'NOME : ' WITH NO ADVANCING.
+           ACCEPT CLIENTES-NOME.
+           DISPLAY 'EMAIL: ' WITH NO ADVANCING.
+           ACCEPT CLIENTES-EMAIL.
+
+           MOVE ZEROS TO WRK-AT-COUNT.
+           INSPECT CLIENTES-EMAIL TALLYING WRK-AT-COUNT FOR ALL '@'.
+           IF WRK-AT-COUNT = ZEROS
+               DISPLAY 'EMAIL INVALIDO - DEVE CONTER @'
+           ELSE IF CLIENTES-FONE = ZEROS
+               DISPLAY 'TELEFONE INVALIDO - DEVE TER 9 DIGITOS'
+           ELSE
+               WRITE CLIENTS-REG
+                   INVALID KEY DISPLAY 'CLIENTE JA CADASTRADO'
+               END-WRITE
+           END-IF.
+           ACCEPT WRK-TECLA AT 1620.
+
+       6000-CONSULTAR.
+           MOVE 'MODULO - CONSULTA  ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'TELEFONE: ' WITH NO ADVANCING.
+           ACCEPT CLIENTES-FONE.
+           READ CLIENTES
+               INVALID KEY DISPLAY 'CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'NOME : ' CLIENTES-NOME
+                   DISPLAY 'EMAIL: ' CLIENTES-EMAIL
+           END-READ.
+           ACCEPT WRK-TECLA AT 1620.
+
+       7000-ALTERAR.
+           MOVE 'MODULO - ALTERACAO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'TELEFONE: ' WITH NO ADVANCING.
+           ACCEPT CLIENTES-FONE.
+           READ CLIENTES
+               INVALID KEY DISPLAY 'CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'NOVO NOME : ' WITH NO ADVANCING
+                   ACCEPT CLIENTES-NOME
+                   DISPLAY 'NOVO EMAIL: ' WITH NO ADVANCING
+                   ACCEPT CLIENTES-EMAIL
+                   REWRITE CLIENTS-REG
+                       INVALID KEY DISPLAY 'ERRO AO ALTERAR'
+                   END-REWRITE
+           END-READ.
+           ACCEPT WRK-TECLA AT 1620.
+
+       8000-EXCLUIR.
+           MOVE 'MODULO - EXCLUSAO  ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'TELEFONE: ' WITH NO ADVANCING.
+           ACCEPT CLIENTES-FONE.
+           READ CLIENTES
+               INVALID KEY DISPLAY 'CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'CONFIRMA EXCLUSAO DE ' CLIENTES-NOME
+                       ' (S/N)? ' WITH NO ADVANCING
+                   ACCEPT WRK-TECLA
+                   IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+                       DELETE CLIENTES
+                           INVALID KEY DISPLAY 'ERRO AO EXCLUIR'
+                       END-DELETE
+                       DISPLAY 'CLIENTE EXCLUIDO'
+                   ELSE
+                       DISPLAY 'EXCLUSAO CANCELADA'
+                   END-IF
+           END-READ.
+           ACCEPT WRK-TECLA AT 1620.
+
+       9000-RELATORIO.
+           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE 'N' TO WRK-EOF.
+           MOVE LOW-VALUES TO CLIENTES-CHAVE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   DISPLAY 'NENHUM CLIENTE CADASTRADO'
+                   MOVE 'Y' TO WRK-EOF
+           END-START.
+           PERFORM UNTIL WRK-EOF = 'Y'
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+               IF WRK-EOF = 'N'
+                   DISPLAY CLIENTES-FONE ' ' CLIENTES-NOME ' '
+                       CLIENTES-EMAIL
+               END-IF
+           END-PERFORM.
            ACCEPT WRK-TECLA AT 1620.
