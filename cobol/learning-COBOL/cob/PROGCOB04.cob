@@ -21,12 +21,21 @@
       * Cont�m os 9 porque caso o n�mero seja 0 � necess�rio mostrar.
       * 9 ir� listar 0. Z ir� omitir os zeros.
        77 WRK-SALARIO-ED     PIC $ZZZ.ZZ9,99
+       77 WRK-TOTAL-FOLHA    PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA-ED PIC $ZZZ.ZZ9,99
        PROCEDURE DIVISION.
           ACCEPT WRK-NOME    FROM CONSOLE.
-          ACCEPT WRK-SALARIO FROM CONSOLE.
+          PERFORM UNTIL WRK-NOME = SPACES
+             ACCEPT WRK-SALARIO FROM CONSOLE
       ************ MOSTRA DADOS
-          DISPLAY 'NOME' WRK-NOME.
+             DISPLAY 'NOME' WRK-NOME
       * Movendo o valor de uma v�riavel para outra vari�vel.
-          MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-          DISPLAY 'SALARIO' WRK-SALARIO.
+             MOVE WRK-SALARIO TO WRK-SALARIO-ED
+             DISPLAY 'SALARIO' WRK-SALARIO-ED
+             ADD WRK-SALARIO TO WRK-TOTAL-FOLHA
+             MOVE SPACES TO WRK-NOME
+             ACCEPT WRK-NOME FROM CONSOLE
+          END-PERFORM.
+          MOVE WRK-TOTAL-FOLHA TO WRK-TOTAL-FOLHA-ED.
+          DISPLAY 'TOTAL DA FOLHA' WRK-TOTAL-FOLHA-ED.
           STOP RUN.
\ No newline at end of file
