@@ -26,7 +26,15 @@
            RECORD KEY          IS SKU-MARGEM
            ALTERNATE RECORD KEY    IS MARGEM WITH DUPLICATES
            FILE STATUS             IS WS-STATUS-ARQUIVO-MARGEM.
-       
+
+           SELECT ARQUIVO-PRECO-LOG ASSIGN TO "PRECO.LOG"
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-PRECO-LOG.
+
+           SELECT ARQUIVO-EXPORT ASSIGN TO "ESTOQUE.EXP"
+           ORGANIZATION        IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-EXPORT.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO-ESTOQUE
@@ -50,25 +58,105 @@
                05 SKU-MARGEM              PIC 9(04).
                05 MARGEM                  PIC 9(04)V99.
 
+       FD ARQUIVO-PRECO-LOG
+           LABEL RECORDS ARE STANDARD.
+           01 PRECO-LOG-REC            PIC X(60).
+
+       FD ARQUIVO-EXPORT
+           LABEL RECORDS ARE STANDARD.
+           01 EXPORT-REC.
+               05 EXP-SKU              PIC 9(04).
+               05 EXP-NOME             PIC X(30).
+               05 EXP-VALIDADE-DIA     PIC 99.
+               05 EXP-VALIDADE-MES     PIC 99.
+               05 EXP-VALIDADE-ANO     PIC 9(04).
+               05 EXP-VALOR-CUSTO      PIC 9(04)V99.
+               05 EXP-VALOR-VENDA      PIC 9(04)V99.
+               05 EXP-QTD-ESTOQUE      PIC 9(04).
+
        WORKING-STORAGE SECTION.
+           77 WS-STATUS-PRECO-LOG          PIC X(02).
+           77 WS-STATUS-EXPORT              PIC X(02).
+           77 WS-EXPORT-TOTAL               PIC 9(04) VALUE ZEROS.
+           77 WS-PERIODO-FECHADO            PIC X VALUE "N".
+               88 WS-PERIODO-ABERTO               VALUE "N".
+               88 WS-PERIODO-FECHOU                VALUE "S".
+           77 WS-BACKUP-DATE                PIC 9(08).
+           77 WS-BACKUP-NAME                PIC X(30) VALUE SPACES.
+           77 WS-BACKUP-RC                  PIC S9(09) COMP-5.
+           77 WS-EDITAR-SKU                PIC 9(04).
+           77 WS-VENDA-ANTIGA              PIC 9(04)V99.
+           01 WS-PRECO-LOG-LINHA.
+               05 PL-SKU                PIC 9(04).
+               05                       PIC X VALUE SPACE.
+               05 PL-VALOR-ANTIGO       PIC Z(3)9,99.
+               05                       PIC X(5) VALUE " -> ".
+               05 PL-VALOR-NOVO         PIC Z(3)9,99.
+               05                       PIC X(3) VALUE " - ".
+               05 PL-YYYY               PIC 9(4).
+               05                       PIC X VALUE "-".
+               05 PL-MM                 PIC 99.
+               05                       PIC X VALUE "-".
+               05 PL-DD                 PIC 99.
            77 WS-STATUS-ARQUIVO            PIC X(02).
            77 WS-STATUS-ARQUIVO-MARGEM     PIC X(02).
            77 WS-MENSAGEM                  PIC X(50) VALUE SPACES.
-           77 WS-TEMPORIZADOR              PIC 9(05) VALUE ZEROS.
+           77 WS-MENSAGEM-SUCESSO          PIC X VALUE "N".
            77 WS-CODIGO-ESC                PIC X(02).
            
            77 WS-CHAVE-VALIDACAO           PIC X VALUE "N".
-               88 WS-CHAVE-VALIDACAO-SIM         VALUE "N".
-               88 WS-CHAVE-VALIDACAO-NAO         VALUE "S".
+               88 WS-CHAVE-VALIDACAO-SIM         VALUE "S".
+               88 WS-CHAVE-VALIDACAO-NAO         VALUE "N".
 
            77 WS-ANO-RESTO                 PIC 9.
            77 WS-ANO-DIVISAO               PIC 9(04).
 
+           77 WS-REORDER-LIMIT             PIC 9(04) VALUE 10.
+           77 WS-AVALIA-EOF                PIC X     VALUE "N".
+           77 WS-AVALIA-CONTADOR           PIC 9(04) VALUE ZEROS.
+           77 WS-PAUSA                     PIC X(01) VALUE SPACES.
+           77 WS-PAUSA-SEGUNDOS            PIC 9(01) VALUE 2.
+
+           77 WS-DUP-SKU                   PIC 9(04) VALUE ZEROS.
+           77 WS-DUP-SKU-ED                PIC ZZZ9.
+           01 WS-PRODUTO-SALVO.
+               05 WS-SALVO-SKU             PIC 9(04).
+               05 WS-SALVO-NOME            PIC X(30).
+               05 WS-SALVO-VALIDADE.
+                   10 WS-SALVO-DIA         PIC 99.
+                   10 WS-SALVO-MES         PIC 99.
+                   10 WS-SALVO-ANO         PIC 9(04).
+               05 WS-SALVO-VALOR-CUSTO     PIC 9(04)V99.
+               05 WS-SALVO-VALOR-VENDA     PIC 9(04)V99.
+               05 WS-SALVO-QTD-ESTOQUE     PIC 9(04).
+
+           77 WS-HOJE-DATA                 PIC 9(08).
+           77 WS-HOJE-INT                  PIC 9(07).
+           77 WS-VAL-DATA                  PIC 9(08).
+           77 WS-VAL-INT                   PIC 9(07).
+           77 WS-DIAS-RESTANTES            PIC S9(05).
+
+           01 WS-REL-MARGEM-TAB.
+               05 WS-REL-ITEM OCCURS 200 TIMES
+                              INDEXED BY WS-REL-IDX WS-REL-IDX2.
+                   10 WS-REL-SKU           PIC 9(04).
+                   10 WS-REL-NOME          PIC X(30).
+                   10 WS-REL-MARGEM        PIC 9(04)V99.
+           77 WS-REL-TOTAL                 PIC 9(04) VALUE ZEROS.
+           01 WS-REL-TROCA.
+               05 WS-REL-TROCA-SKU         PIC 9(04).
+               05 WS-REL-TROCA-NOME        PIC X(30).
+               05 WS-REL-TROCA-MARGEM      PIC 9(04)V99.
+
        SCREEN SECTION.
        01 TELA-MENSAGEM.
            05 BLANK SCREEN BACKGROUND-COLOR 04 FOREGROUND-COLOR 15.
            05 PIC X(50) FROM WS-MENSAGEM LINE 13 COLUMN 15.
-       
+
+       01 TELA-MENSAGEM-SUCESSO.
+           05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+           05 PIC X(50) FROM WS-MENSAGEM LINE 13 COLUMN 15.
+
        01 TELA-MENU-PRINCIPAL.
            05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 00.
            05 VALUE "*----------------------------*" LINE 02 COLUMN 25.
@@ -88,9 +176,17 @@
            05 VALUE "valiar estoque"                 LINE 15 COLUMN 21.
            05 VALUE "M" FOREGROUND-COLOR 15          LINE 16 COLUMN 20.
            05 VALUE "ostrar lista completa"          LINE 16 COLUMN 21.
-           05 VALUE "S" FOREGROUND-COLOR 15          LINE 17 COLUMN 20.
-           05 VALUE "air"                            LINE 17 COLUMN 21.
-           05 PIC X TO WS-CODIGO-ESC LINE 20 COLUMN 60 AUTO.
+           05 VALUE "G" FOREGROUND-COLOR 15          LINE 17 COLUMN 20.
+           05 VALUE " relatorio de margem"           LINE 17 COLUMN 21.
+           05 VALUE "V" FOREGROUND-COLOR 15          LINE 18 COLUMN 20.
+           05 VALUE "alidade proxima do vencimento"  LINE 18 COLUMN 21.
+           05 VALUE "X" FOREGROUND-COLOR 15          LINE 19 COLUMN 20.
+           05 VALUE " exportar layout mainframe"     LINE 19 COLUMN 21.
+           05 VALUE "F" FOREGROUND-COLOR 15          LINE 20 COLUMN 20.
+           05 VALUE "echar/reabrir o mes"            LINE 20 COLUMN 21.
+           05 VALUE "S" FOREGROUND-COLOR 15          LINE 21 COLUMN 20.
+           05 VALUE "air"                            LINE 21 COLUMN 21.
+           05 PIC X TO WS-CODIGO-ESC LINE 22 COLUMN 60 AUTO.
 
        01 TELA-SAIDA.
            05 BLANK SCREEN BACKGROUND-COLOR 07 FOREGROUND-COLOR 15.
@@ -106,9 +202,12 @@
            05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 00.
            05 VALUE "Cadastro de produto no estoque" LINE 02 COLUMN 25.
            05 VALUE "___________________________________________________
-                    "_____________________________"  LINE 03 COLUMN 01.
+      -        "_____________________________"  LINE 03 COLUMN 01.
+           05 VALUE "SKU do produto:"                LINE 04 COLUMN 12.
+           05 PIC 9(04) USING SKU FOREGROUND-COLOR 14
+                                                     LINE 04 COLUMN 29.
            05 VALUE "Nome do produto:"               LINE 06 COLUMN 12.
-           05 PIC X(30) USING NOME FOREGROUND-COLOR 14 
+           05 PIC X(30) USING NOME FOREGROUND-COLOR 14
                                                      LINE 06 COLUMN 29.
            05 VALUE "Data de validade:"              LINE 09 COLUMN 11.
            05 PIC 99 USING DIA FOREGROUND-COLOR 14
@@ -133,7 +232,26 @@
       *************************
       * Parágrafos Principais *
       *************************
+       P-BACKUP-ARQUIVOS.
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           STRING "ESTOQUE.DAT." DELIMITED BY SIZE
+                  WS-BACKUP-DATE DELIMITED BY SIZE
+               INTO WS-BACKUP-NAME
+           END-STRING
+           CALL "CBL_COPY_FILE" USING "ESTOQUE.DAT" WS-BACKUP-NAME
+               RETURNING WS-BACKUP-RC
+           END-CALL
+
+           STRING "MARGEM.DAT." DELIMITED BY SIZE
+                  WS-BACKUP-DATE DELIMITED BY SIZE
+               INTO WS-BACKUP-NAME
+           END-STRING
+           CALL "CBL_COPY_FILE" USING "MARGEM.DAT" WS-BACKUP-NAME
+               RETURNING WS-BACKUP-RC
+           END-CALL.
+
        P-ABERTURA-ARQUIVO-ESTOQUE.
+           PERFORM P-BACKUP-ARQUIVOS
            OPEN I-O ARQUIVO-ESTOQUE
            IF WS-STATUS-ARQUIVO NOT = "00"
                IF WS-STATUS-ARQUIVO = "30"
@@ -172,6 +290,18 @@
 
            IF WS-CODIGO-ESC = "C" OR "c"
                PERFORM P-CAD-ZERA-VARS THRU P-CAD-DISPLAY
+           ELSE IF WS-CODIGO-ESC = "E" OR "e"
+               PERFORM P-EDITAR-PRODUTO THRU P-EDITAR-SAIDA
+           ELSE IF WS-CODIGO-ESC = "A" OR "a"
+               PERFORM P-AVALIA-ESTOQUE
+           ELSE IF WS-CODIGO-ESC = "G" OR "g"
+               PERFORM P-RELATORIO-MARGEM
+           ELSE IF WS-CODIGO-ESC = "V" OR "v"
+               PERFORM P-VALIDADE-VENCENDO
+           ELSE IF WS-CODIGO-ESC = "X" OR "x"
+               PERFORM P-EXPORTAR
+           ELSE IF WS-CODIGO-ESC = "F" OR "f"
+               PERFORM P-FECHA-MES
            ELSE IF WS-CODIGO-ESC = "S" OR "s"
                GO TO P-FIM-CONFIRMACAO
            ELSE
@@ -188,26 +318,175 @@
                QTD-ESTOQUE.
 
        P-CAD-DISPLAY.
-           DISPLAY TELA-CADASTRO
-           ACCEPT TELA-CADASTRO.
+           IF WS-PERIODO-FECHOU
+               MOVE "Mes fechado: cadastro bloqueado ate reabertura."
+                   TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+           ELSE
+               DISPLAY TELA-CADASTRO
+               ACCEPT TELA-CADASTRO
+
+               PERFORM P-VALIDA-FORM
+               IF WS-CHAVE-VALIDACAO = "N" GO TO P-CAD-DISPLAY
+
+               WRITE PRODUTO
+                   INVALID KEY
+                       MOVE "Erro: SKU ja cadastrado." TO WS-MENSAGEM
+                       PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                       GO TO P-CAD-DISPLAY
+                   NOT INVALID KEY
+                       PERFORM P-CAD-SUCESSO
+                       PERFORM P-GRAVA-MARGEM
+               END-WRITE
+           END-IF.
 
-           PERFORM P-VALIDA-FORM
-           IF WS-CHAVE-VALIDACAO = "N" GO TO P-CAD-DISPLAY.
-       
        P-CAD-SUCESSO.
            MOVE "Registro gravado com sucesso!" TO WS-MENSAGEM
+           MOVE "S" TO WS-MENSAGEM-SUCESSO
            PERFORM P-MSG-ZERA THRU P-MSG-FIM.
 
+      *    Abastece/atualiza o arquivo de margens com (venda - custo) /
+      *    custo. REWRITE cobre o caso comum de um SKU ja cadastrado
+      *    (novo preco vindo da edicao); se o SKU ainda nao tem margem
+      *    gravada (primeiro cadastro), a chave nao existe e cai no
+      *    WRITE.
+       P-GRAVA-MARGEM.
+           MOVE SKU TO SKU-MARGEM
+           COMPUTE MARGEM ROUNDED
+                   = (VALOR-VENDA - VALOR-CUSTO) / VALOR-CUSTO
+           REWRITE PRODUTO-MARGEM
+               INVALID KEY
+                   WRITE PRODUTO-MARGEM
+                       INVALID KEY
+                           MOVE "Erro ao gravar margem do produto."
+                               TO WS-MENSAGEM
+                           PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                   END-WRITE
+           END-REWRITE.
+
        P-CAD-SAIDA.
            EXIT.
-       
+
+      ***************************************
+      * Parágrafos de edição de produto     *
+      ***************************************
+       P-EDITAR-PRODUTO.
+           IF WS-PERIODO-FECHOU
+               MOVE "Mes fechado: alteracao bloqueada ate reabertura."
+                   TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-EDITAR-SAIDA
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "SKU do produto a editar: " WITH NO ADVANCING
+           ACCEPT WS-EDITAR-SKU
+           MOVE WS-EDITAR-SKU TO SKU
+           READ ARQUIVO-ESTOQUE KEY IS SKU
+               INVALID KEY
+                   MOVE "Erro: produto nao encontrado." TO WS-MENSAGEM
+                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                   GO TO P-EDITAR-SAIDA
+           END-READ
+
+           MOVE VALOR-VENDA TO WS-VENDA-ANTIGA
+
+       P-EDITAR-DISPLAY.
+           DISPLAY TELA-CADASTRO
+           ACCEPT TELA-CADASTRO
+
+           PERFORM P-VALIDA-FORM
+           IF WS-CHAVE-VALIDACAO = "N" GO TO P-EDITAR-DISPLAY.
+
+           IF SKU NOT EQUAL WS-EDITAR-SKU
+               MOVE "Erro: SKU nao pode ser alterado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE WS-EDITAR-SKU TO SKU
+               GO TO P-EDITAR-DISPLAY
+           END-IF
+
+           REWRITE PRODUTO
+               INVALID KEY
+                   MOVE "Erro ao gravar alteracao." TO WS-MENSAGEM
+                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                   GO TO P-EDITAR-SAIDA
+               NOT INVALID KEY
+                   IF VALOR-VENDA NOT EQUAL WS-VENDA-ANTIGA
+                       PERFORM P-LOG-PRECO
+                   END-IF
+                   PERFORM P-CAD-SUCESSO
+                   PERFORM P-GRAVA-MARGEM
+           END-REWRITE.
+
+       P-EDITAR-SAIDA.
+           EXIT.
+
+       P-LOG-PRECO.
+           MOVE SKU              TO PL-SKU
+           MOVE WS-VENDA-ANTIGA  TO PL-VALOR-ANTIGO
+           MOVE VALOR-VENDA      TO PL-VALOR-NOVO
+           ACCEPT WS-HOJE-DATA FROM DATE YYYYMMDD
+           MOVE WS-HOJE-DATA(1:4) TO PL-YYYY
+           MOVE WS-HOJE-DATA(5:2) TO PL-MM
+           MOVE WS-HOJE-DATA(7:2) TO PL-DD
+
+           OPEN EXTEND ARQUIVO-PRECO-LOG
+           IF WS-STATUS-PRECO-LOG = "35"
+               CLOSE ARQUIVO-PRECO-LOG
+               OPEN OUTPUT ARQUIVO-PRECO-LOG
+           END-IF
+           WRITE PRECO-LOG-REC FROM WS-PRECO-LOG-LINHA
+           CLOSE ARQUIVO-PRECO-LOG.
+
+
       ***************************
       * Parágrafos de Validação *
       ***************************
        P-VALIDA-FORM.
-           
+
            MOVE "S" TO WS-CHAVE-VALIDACAO
 
+           IF NOME NOT EQUAL SPACES
+               MOVE SKU             TO WS-SALVO-SKU
+               MOVE NOME            TO WS-SALVO-NOME
+               MOVE VALIDADE        TO WS-SALVO-VALIDADE
+               MOVE VALOR-CUSTO     TO WS-SALVO-VALOR-CUSTO
+               MOVE VALOR-VENDA     TO WS-SALVO-VALOR-VENDA
+               MOVE QTD-ESTOQUE     TO WS-SALVO-QTD-ESTOQUE
+               MOVE ZEROS           TO WS-DUP-SKU
+
+               READ ARQUIVO-ESTOQUE KEY IS NOME
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF SKU NOT EQUAL WS-SALVO-SKU
+                           MOVE SKU TO WS-DUP-SKU
+                       END-IF
+               END-READ
+
+               MOVE WS-SALVO-SKU         TO SKU
+               MOVE WS-SALVO-NOME        TO NOME
+               MOVE WS-SALVO-VALIDADE    TO VALIDADE
+               MOVE WS-SALVO-VALOR-CUSTO TO VALOR-CUSTO
+               MOVE WS-SALVO-VALOR-VENDA TO VALOR-VENDA
+               MOVE WS-SALVO-QTD-ESTOQUE TO QTD-ESTOQUE
+
+               IF WS-DUP-SKU NOT EQUAL ZEROS
+                   MOVE WS-DUP-SKU TO WS-DUP-SKU-ED
+                   STRING "Erro: Produto ja cadastrado com SKU "
+                          WS-DUP-SKU-ED
+                          DELIMITED BY SIZE
+                          INTO WS-MENSAGEM
+                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                   MOVE "N" TO WS-CHAVE-VALIDACAO
+               END-IF
+           END-IF.
+
+           IF SKU EQUAL ZEROS
+               MOVE "Erro: preencha o SKU." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDACAO.
+
            IF NOME EQUAL SPACES
                MOVE "Erro: preencha o nome." TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
@@ -237,7 +516,13 @@
                MOVE "Erro: preencha o valor de venda." TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
                MOVE "N" TO WS-CHAVE-VALIDACAO.
-           
+
+           IF VALOR-VENDA < VALOR-CUSTO
+               MOVE "Erro: valor de venda nao pode ser menor que custo."
+                   TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDACAO.
+
            IF MES > 12
                MOVE "Erro: o ano tem no maximo 12 meses." TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
@@ -291,20 +576,197 @@
       * Parágrafos de mensagem *
       **************************
        P-MSG-ZERA.
-           MOVE ZEROS TO WS-TEMPORIZADOR.
+           CONTINUE.
 
        P-MSG-DISPLAY.
-           DISPLAY TELA-MENSAGEM.
+           IF WS-MENSAGEM-SUCESSO = "S"
+               DISPLAY TELA-MENSAGEM-SUCESSO
+           ELSE
+               DISPLAY TELA-MENSAGEM
+           END-IF.
 
        P-MSG-TEMPO.
-           ADD 1 TO WS-TEMPORIZADOR
-           IF WS-TEMPORIZADOR < 2500
-               GO TO P-MSG-TEMPO.
+           CALL "C$SLEEP" USING WS-PAUSA-SEGUNDOS.
 
        P-MSG-FIM.
            MOVE SPACES TO WS-MENSAGEM
+           MOVE "N" TO WS-MENSAGEM-SUCESSO
            EXIT.
            
+      ***************************************
+      * Parágrafos de avaliacao de estoque  *
+      ***************************************
+       P-AVALIA-ESTOQUE.
+           MOVE "N" TO WS-AVALIA-EOF
+           MOVE ZEROS TO WS-AVALIA-CONTADOR
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS >= SKU
+               INVALID KEY MOVE "Y" TO WS-AVALIA-EOF
+           END-START
+
+           DISPLAY " "
+           DISPLAY "PRODUTOS ABAIXO DO PONTO DE REPOSICAO (QTD < "
+               WS-REORDER-LIMIT ")"
+           DISPLAY "SKU  NOME                           QTD  "
+               "VALOR-CUSTO"
+           PERFORM UNTIL WS-AVALIA-EOF = "Y"
+               READ ARQUIVO-ESTOQUE NEXT RECORD
+                   AT END MOVE "Y" TO WS-AVALIA-EOF
+               END-READ
+               IF WS-AVALIA-EOF = "N" AND QTD-ESTOQUE < WS-REORDER-LIMIT
+                   ADD 1 TO WS-AVALIA-CONTADOR
+                   DISPLAY SKU " " NOME " " QTD-ESTOQUE " "
+                       VALOR-CUSTO
+               END-IF
+           END-PERFORM
+           DISPLAY "Total abaixo do ponto de reposicao: "
+               WS-AVALIA-CONTADOR
+           DISPLAY "Pressione ENTER para continuar..." WITH NO ADVANCING
+           ACCEPT WS-PAUSA.
+
+      ***************************************
+      * Parágrafo de relatorio de margem    *
+      ***************************************
+       P-RELATORIO-MARGEM.
+           MOVE "N" TO WS-AVALIA-EOF
+           MOVE ZEROS TO WS-REL-TOTAL
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS >= SKU
+               INVALID KEY MOVE "Y" TO WS-AVALIA-EOF
+           END-START
+
+           PERFORM UNTIL WS-AVALIA-EOF = "Y"
+               READ ARQUIVO-ESTOQUE NEXT RECORD
+                   AT END MOVE "Y" TO WS-AVALIA-EOF
+               END-READ
+               IF WS-AVALIA-EOF = "N" AND WS-REL-TOTAL < 200
+                   ADD 1 TO WS-REL-TOTAL
+                   MOVE SKU  TO SKU-MARGEM WS-REL-SKU (WS-REL-TOTAL)
+                   MOVE NOME TO WS-REL-NOME (WS-REL-TOTAL)
+                   READ ARQUIVO-MARGEM
+                       INVALID KEY MOVE ZEROS TO MARGEM
+                   END-READ
+                   MOVE MARGEM TO WS-REL-MARGEM (WS-REL-TOTAL)
+               END-IF
+           END-PERFORM
+
+      *    Ordena por margem crescente (menor margem primeiro).
+           PERFORM VARYING WS-REL-IDX FROM 1 BY 1
+                   UNTIL WS-REL-IDX >= WS-REL-TOTAL
+               PERFORM VARYING WS-REL-IDX2 FROM WS-REL-IDX BY 1
+                       UNTIL WS-REL-IDX2 > WS-REL-TOTAL
+                   IF WS-REL-MARGEM (WS-REL-IDX2)
+                           < WS-REL-MARGEM (WS-REL-IDX)
+                       MOVE WS-REL-ITEM (WS-REL-IDX)  TO WS-REL-TROCA
+                       MOVE WS-REL-ITEM (WS-REL-IDX2) TO
+                           WS-REL-ITEM (WS-REL-IDX)
+                       MOVE WS-REL-TROCA TO WS-REL-ITEM (WS-REL-IDX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "RELATORIO DE MARGEM (menor margem primeiro)"
+           DISPLAY "SKU  NOME                           MARGEM"
+           PERFORM VARYING WS-REL-IDX FROM 1 BY 1
+                   UNTIL WS-REL-IDX > WS-REL-TOTAL
+               DISPLAY WS-REL-SKU (WS-REL-IDX) " "
+                   WS-REL-NOME (WS-REL-IDX) " "
+                   WS-REL-MARGEM (WS-REL-IDX)
+           END-PERFORM
+           DISPLAY "Pressione ENTER para continuar..." WITH NO ADVANCING
+           ACCEPT WS-PAUSA.
+
+      ***************************************
+      * Parágrafo de validade proxima       *
+      ***************************************
+       P-VALIDADE-VENCENDO.
+           MOVE "N" TO WS-AVALIA-EOF
+           MOVE ZEROS TO WS-AVALIA-CONTADOR
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS >= SKU
+               INVALID KEY MOVE "Y" TO WS-AVALIA-EOF
+           END-START
+
+           ACCEPT WS-HOJE-DATA FROM DATE YYYYMMDD
+           COMPUTE WS-HOJE-INT = FUNCTION INTEGER-OF-DATE(WS-HOJE-DATA)
+
+           DISPLAY " "
+           DISPLAY "PRODUTOS COM VALIDADE NOS PROXIMOS 30 DIAS"
+           DISPLAY "SKU  NOME                           VALIDADE"
+           PERFORM UNTIL WS-AVALIA-EOF = "Y"
+               READ ARQUIVO-ESTOQUE NEXT RECORD
+                   AT END MOVE "Y" TO WS-AVALIA-EOF
+               END-READ
+               IF WS-AVALIA-EOF = "N"
+                   COMPUTE WS-VAL-DATA = ANO * 10000 + MES * 100 + DIA
+                   COMPUTE WS-VAL-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-VAL-DATA)
+                   COMPUTE WS-DIAS-RESTANTES = WS-VAL-INT - WS-HOJE-INT
+                   IF WS-DIAS-RESTANTES >= 0 AND
+                      WS-DIAS-RESTANTES <= 30
+                       ADD 1 TO WS-AVALIA-CONTADOR
+                       DISPLAY SKU " " NOME " "
+                           DIA "/" MES "/" ANO
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "Total proximo do vencimento: " WS-AVALIA-CONTADOR
+           DISPLAY "Pressione ENTER para continuar..." WITH NO ADVANCING
+           ACCEPT WS-PAUSA.
+
+      ***************************************
+      * Parágrafo de exportação mainframe   *
+      ***************************************
+       P-EXPORTAR.
+           MOVE "N" TO WS-AVALIA-EOF
+           MOVE ZEROS TO WS-EXPORT-TOTAL
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS >= SKU
+               INVALID KEY MOVE "Y" TO WS-AVALIA-EOF
+           END-START
+
+           OPEN OUTPUT ARQUIVO-EXPORT
+           PERFORM UNTIL WS-AVALIA-EOF = "Y"
+               READ ARQUIVO-ESTOQUE NEXT RECORD
+                   AT END MOVE "Y" TO WS-AVALIA-EOF
+               END-READ
+               IF WS-AVALIA-EOF = "N"
+                   MOVE SKU           TO EXP-SKU
+                   MOVE NOME          TO EXP-NOME
+                   MOVE DIA           TO EXP-VALIDADE-DIA
+                   MOVE MES           TO EXP-VALIDADE-MES
+                   MOVE ANO           TO EXP-VALIDADE-ANO
+                   MOVE VALOR-CUSTO   TO EXP-VALOR-CUSTO
+                   MOVE VALOR-VENDA   TO EXP-VALOR-VENDA
+                   MOVE QTD-ESTOQUE   TO EXP-QTD-ESTOQUE
+                   WRITE EXPORT-REC
+                   ADD 1 TO WS-EXPORT-TOTAL
+               END-IF
+           END-PERFORM
+           CLOSE ARQUIVO-EXPORT
+
+           DISPLAY " "
+           DISPLAY "Exportacao concluida: " WS-EXPORT-TOTAL
+               " produto(s) gravados em ESTOQUE.EXP"
+           DISPLAY "Pressione ENTER para continuar..." WITH NO ADVANCING
+           ACCEPT WS-PAUSA.
+
+      ***************************************
+      * Parágrafo de fechamento de mes      *
+      ***************************************
+       P-FECHA-MES.
+           IF WS-PERIODO-FECHOU
+               MOVE "N" TO WS-PERIODO-FECHADO
+               MOVE "Mes reaberto: cadastro/edicao liberados."
+                   TO WS-MENSAGEM
+           ELSE
+               MOVE "S" TO WS-PERIODO-FECHADO
+               MOVE "Mes fechado: cadastro/edicao bloqueados."
+                   TO WS-MENSAGEM
+           END-IF
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+
       *****************************
       * Parágrafos de Finalização *
       *****************************
