@@ -7,11 +7,67 @@
       *Columns 12-72 B Margin
       *===========================
        environment division.
+       input-output section.
+       file-control.
+           select SignInLog assign to "SIGNIN.LOG"
+               organization is line sequential
+               file status is WS-LOG-FS.
        data division.
+       file section.
+       fd SignInLog.
+       01 SignInRec          pic x(40).
+
        working-storage section.
+       01 WS-LOG-FS          pic xx.
+       01 WS-OPERATOR-ID     pic x(10).
+       01 WS-RUN-DATE.
+           02 WS-RUN-YYYY    pic 9(4).
+           02 WS-RUN-MM      pic 9(2).
+           02 WS-RUN-DD      pic 9(2).
+       01 WS-RUN-TIME.
+           02 WS-RUN-HH      pic 9(2).
+           02 WS-RUN-MN      pic 9(2).
+           02 WS-RUN-SS      pic 9(2).
+           02 FILLER         pic 9(2).
+       01 WS-LOG-LINE.
+           05 LL-OPERATOR    pic x(10).
+           05 FILLER         pic x     value space.
+           05 LL-YYYY        pic 9(4).
+           05 FILLER         pic x     value "-".
+           05 LL-MM          pic 99.
+           05 FILLER         pic x     value "-".
+           05 LL-DD          pic 99.
+           05 FILLER         pic x     value space.
+           05 LL-HH          pic 99.
+           05 FILLER         pic x     value ":".
+           05 LL-MN          pic 99.
+           05 FILLER         pic x     value ":".
+           05 LL-SS          pic 99.
       *===========================
        procedure division.
             display 'hello.cob, Copyright (c) 2023 Vilmar Catafesta'
                 ' <vcatafesta@gmail.com>'
             display 'Hello World!'.
+
+            display 'Operator ID: ' with no advancing
+            accept WS-OPERATOR-ID.
+
+            accept WS-RUN-DATE from date yyyymmdd.
+            accept WS-RUN-TIME from time.
+
+            move WS-OPERATOR-ID to LL-OPERATOR
+            move WS-RUN-YYYY    to LL-YYYY
+            move WS-RUN-MM      to LL-MM
+            move WS-RUN-DD      to LL-DD
+            move WS-RUN-HH      to LL-HH
+            move WS-RUN-MN      to LL-MN
+            move WS-RUN-SS      to LL-SS
+
+            open extend SignInLog
+            if WS-LOG-FS = "35"
+                open output SignInLog
+            end-if
+            write SignInRec from WS-LOG-LINE
+            close SignInLog.
+
             stop run.
