@@ -1,36 +1,94 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OUTPUTE.
-
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO 'input.txt'
-               ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
-               RECORD KEY IS STUDENT-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-          FILE SECTION.
-          FD STUDENT.
-             01 STUDENT-FILE.
-             05 STUDENT-ID PIC 9(5).
-             05 NAME PIC A(25).
-            
-          WORKING-STORAGE SECTION.
-          01 WS-STUDENT.
-             05 WS-STUDENT-ID PIC 9(5).
-             05 WS-NAME PIC A(25).
-       
-       PROCEDURE DIVISION.
-          OPEN INPUT STUDENT.
-             MOVE 20005 TO STUDENT-ID.
-             
-             READ STUDENT RECORD INTO WS-STUDENT-FILE
-                KEY IS STUDENT-ID
-                INVALID KEY DISPLAY 'Invalid Key'
-                NOT INVALID KEY DISPLAY WS-STUDENT-FILE
-             END-READ.
-             
-          CLOSE STUDENT.
-       STOP RUN.    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OUTPUTE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO 'input.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS NAME WITH DUPLICATES
+               FILE STATUS IS FS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT.
+             01 STUDENT-FILE.
+             05 STUDENT-ID PIC 9(5).
+             05 NAME PIC A(25).
+
+          WORKING-STORAGE SECTION.
+          01 FS PIC XX VALUE SPACES.
+          01 WS-STUDENT.
+             05 WS-STUDENT-ID PIC 9(5).
+             05 WS-NAME PIC A(25).
+          01 WS-OPCAO PIC 9 VALUE 0.
+          01 WS-SAIR PIC X VALUE 'N'.
+          01 WS-BATCH-COUNT PIC 99 VALUE 0.
+          01 WS-BATCH-IDX PIC 99 VALUE 0.
+          01 WS-BATCH-IDS.
+             05 WS-BATCH-ID PIC 9(5) OCCURS 20 TIMES.
+
+       PROCEDURE DIVISION.
+          OPEN INPUT STUDENT.
+          PERFORM UNTIL WS-SAIR = 'Y'
+              DISPLAY ' '
+              DISPLAY '1 - Search by Student ID'
+              DISPLAY '2 - Search by Name'
+              DISPLAY '3 - Batch lookup (list of Student IDs)'
+              DISPLAY '0 - Exit'
+              DISPLAY 'Choice : ' WITH NO ADVANCING
+              ACCEPT WS-OPCAO
+              EVALUATE WS-OPCAO
+                  WHEN 1 PERFORM SEARCH-BY-ID
+                  WHEN 2 PERFORM SEARCH-BY-NAME
+                  WHEN 3 PERFORM BATCH-LOOKUP
+                  WHEN OTHER MOVE 'Y' TO WS-SAIR
+              END-EVALUATE
+          END-PERFORM.
+          CLOSE STUDENT.
+          STOP RUN.
+
+       SEARCH-BY-ID.
+          DISPLAY 'Student ID : ' WITH NO ADVANCING.
+          ACCEPT STUDENT-ID.
+          READ STUDENT RECORD INTO WS-STUDENT
+             KEY IS STUDENT-ID
+             INVALID KEY DISPLAY 'Invalid Key'
+             NOT INVALID KEY DISPLAY WS-STUDENT
+          END-READ.
+
+       SEARCH-BY-NAME.
+          DISPLAY 'Name : ' WITH NO ADVANCING.
+          ACCEPT NAME.
+          READ STUDENT RECORD INTO WS-STUDENT
+             KEY IS NAME
+             INVALID KEY DISPLAY 'Invalid Key'
+             NOT INVALID KEY DISPLAY WS-STUDENT
+          END-READ.
+
+       BATCH-LOOKUP.
+          DISPLAY 'How many IDs to look up (max 20) : '
+              WITH NO ADVANCING.
+          ACCEPT WS-BATCH-COUNT.
+          IF WS-BATCH-COUNT > 20
+              MOVE 20 TO WS-BATCH-COUNT
+          END-IF
+          PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+              UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+              DISPLAY '  Student ID (' WS-BATCH-IDX ') : '
+                  WITH NO ADVANCING
+              ACCEPT WS-BATCH-ID(WS-BATCH-IDX)
+          END-PERFORM
+          PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+              UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+              MOVE WS-BATCH-ID(WS-BATCH-IDX) TO STUDENT-ID
+              READ STUDENT RECORD INTO WS-STUDENT
+                  KEY IS STUDENT-ID
+                  INVALID KEY
+                      DISPLAY STUDENT-ID ' : Invalid Key'
+                  NOT INVALID KEY
+                      DISPLAY WS-STUDENT
+              END-READ
+          END-PERFORM.
