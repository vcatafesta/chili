@@ -0,0 +1,98 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcile.
+       AUTHOR. VILMAR CATAFESTA.
+      *> One-time load of the legacy line-sequential customer.txt
+      *> (customer.cob) into the indexed customer.dat (customerindexed.cob)
+      *> so the CRUD menu becomes the single source of truth.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFileIn ASSIGN TO "customer.txt"
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS  IS IN-FS.
+           SELECT CustomerFileOut ASSIGN TO "customer.dat"
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS OutIDNum
+                         FILE STATUS  IS OUT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFileIn.
+       01 InCustomerData.
+            02 InIDNum    pic 9(8).
+            02 InFirstName pic x(15).
+            02 InLastName  pic x(15).
+
+       FD CustomerFileOut.
+       01 OutCustomerData.
+            02 OutIDNum     pic 99.
+            02 OutFirstName pic x(15).
+            02 OutLastName  pic x(15).
+
+       WORKING-STORAGE SECTION.
+       01 IN-FS          pic xx.
+       01 OUT-FS         pic xx.
+       01 InEOF          pic x value 'N'.
+       01 WS-READ-COUNT  pic 9(6) value zero.
+       01 WS-LOADED      pic 9(6) value zero.
+       01 WS-REJECTED    pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+       001-Main.
+            perform OpenFiles
+            perform ReadNext
+            perform ReconcileOne until InEOF = 'Y'
+            perform CloseFiles
+            display ' '
+            display "Reconciliation complete"
+            display "  records read    : " WS-READ-COUNT
+            display "  loaded into dat : " WS-LOADED
+            display "  rejects (dup id): " WS-REJECTED
+            stop run.
+
+       OpenFiles.
+            open input CustomerFileIn
+            if IN-FS not = "00"
+                display "** ERROR ** unable to open customer.txt, status " IN-FS
+                move 'Y' to InEOF
+            end-if
+            open i-o CustomerFileOut
+            if OUT-FS = "35"
+                open output CustomerFileOut
+                close CustomerFileOut
+                open i-o CustomerFileOut
+            end-if
+            if OUT-FS not = "00"
+                display "** ERROR ** unable to open customer.dat, status " OUT-FS
+            end-if.
+
+       ReadNext.
+            read CustomerFileIn
+                at end move 'Y' to InEOF
+                not at end add 1 to WS-READ-COUNT
+            end-read.
+
+       ReconcileOne.
+            if InIDNum > 99
+                add 1 to WS-REJECTED
+                display "** SKIPPED (ID out of range) ** IDNum " InIDNum
+            else
+                move InIDNum    to OutIDNum
+                move InFirstName to OutFirstName
+                move InLastName  to OutLastName
+                write OutCustomerData
+                    invalid key
+                        add 1 to WS-REJECTED
+                        display "REJECTED (duplicate key) IDNum " OutIDNum
+                    not invalid key
+                        add 1 to WS-LOADED
+                end-write
+            end-if
+            perform ReadNext.
+
+       CloseFiles.
+            close CustomerFileIn
+            close CustomerFileOut.
+
+       END PROGRAM reconcile.
