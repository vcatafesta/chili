@@ -90,6 +90,13 @@
       * -- Declaracao de file-status do arquivo: ARQUIVO-SAIDA
        01 IN-FILE-EST-ARQ-SAID          PIC  X(002) VALUE SPACES.
       *
+      * -- Indica fim do arquivo de entrada
+       01 WK-FIM-ARQ-ENTD               PIC  X(001) VALUE 'N'.
+      *
+      * -- Identifica o arquivo/status da ultima falha de E/S
+       01 WK-ERRO-ARQ-NOME              PIC  X(020) VALUE SPACES.
+       01 WK-ERRO-ARQ-STATUS            PIC  X(002) VALUE SPACES.
+      *
       *----------------------------------------------------------------*
       * -- Armazena o codigo e texto de erro
       *----------------------------------------------------------------*
@@ -109,8 +116,28 @@
        000000-ROTINA-PRINCIPAL          SECTION.
       *----------------------------------------------------------------*
       *
-      * -- Exibe mensagem
-           DISPLAY 'Teste com arquivos. Declarações!'.
+      * -- Abre os arquivos de entrada e saida
+           OPEN INPUT  ARQUIVO-ENTRADA.
+           IF IN-FILE-EST-ARQ-ENTD NOT = '00'
+               MOVE 'ARQUIVO-ENTRADA'     TO WK-ERRO-ARQ-NOME
+               MOVE IN-FILE-EST-ARQ-ENTD  TO WK-ERRO-ARQ-STATUS
+               PERFORM 999001-ERRO-01
+           END-IF.
+           OPEN OUTPUT ARQUIVO-SAIDA.
+           IF IN-FILE-EST-ARQ-SAID NOT = '00'
+               MOVE 'ARQUIVO-SAIDA'       TO WK-ERRO-ARQ-NOME
+               MOVE IN-FILE-EST-ARQ-SAID  TO WK-ERRO-ARQ-STATUS
+               PERFORM 999001-ERRO-01
+           END-IF.
+      *
+      * -- Le o primeiro registro e processa ate o fim do arquivo
+           PERFORM 001000-LER-ENTRADA.
+           PERFORM 002000-GRAVAR-SAIDA
+               UNTIL WK-FIM-ARQ-ENTD = 'S'.
+      *
+      * -- Fecha os arquivos
+           CLOSE ARQUIVO-ENTRADA.
+           CLOSE ARQUIVO-SAIDA.
       *
       * -- Encerra a execucao
            PERFORM 999900-RETORNA.
@@ -118,14 +145,54 @@
        000000-FIM.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       001000-LER-ENTRADA                SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQUIVO-ENTRADA
+               AT END
+                   MOVE 'S' TO WK-FIM-ARQ-ENTD
+           END-READ.
+           IF IN-FILE-EST-ARQ-ENTD NOT = '00' AND
+              IN-FILE-EST-ARQ-ENTD NOT = '10'
+               MOVE 'ARQUIVO-ENTRADA'     TO WK-ERRO-ARQ-NOME
+               MOVE IN-FILE-EST-ARQ-ENTD  TO WK-ERRO-ARQ-STATUS
+               PERFORM 999001-ERRO-01
+           END-IF.
+      *
+       001000-FIM.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       002000-GRAVAR-SAIDA               SECTION.
+      *----------------------------------------------------------------*
+      *
+      * -- Monta o registro de saida descartando o sobrenome
+           MOVE ARQ-ENTD-NM-PSS          TO ARQ-SAID-NM-PSS.
+           MOVE ARQ-ENTD-DT-PSS-NSC      TO ARQ-SAID-DT-PSS-NSC.
+           WRITE ARQUIVO-SAIDA-REG.
+           IF IN-FILE-EST-ARQ-SAID NOT = '00'
+               MOVE 'ARQUIVO-SAIDA'       TO WK-ERRO-ARQ-NOME
+               MOVE IN-FILE-EST-ARQ-SAID  TO WK-ERRO-ARQ-STATUS
+               PERFORM 999001-ERRO-01
+           END-IF.
+      *
+           PERFORM 001000-LER-ENTRADA.
+      *
+       002000-FIM.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        999900-ERROS                     SECTION.
       *----------------------------------------------------------------*
       *
        999001-ERRO-01.
-           MOVE 999                     TO CD-ERRO.
-           STRING 'Erro '
-                   DELIMITED BY SIZE  INTO TX-ERRO
+           MOVE FUNCTION NUMVAL(WK-ERRO-ARQ-STATUS) TO CD-ERRO.
+           STRING 'Erro de E/S no arquivo '  DELIMITED BY SIZE
+                   WK-ERRO-ARQ-NOME          DELIMITED BY SIZE
+                   ' - file status '         DELIMITED BY SIZE
+                   WK-ERRO-ARQ-STATUS        DELIMITED BY SIZE
+                   INTO TX-ERRO
            END-STRING.
            PERFORM 999900-RETORNA.
       *
