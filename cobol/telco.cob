@@ -16,6 +16,16 @@ mark
                 "/tmp/TELCO.TXT"
                         Line
                         Sequential.
+           Select RateFile Assign to
+                "/tmp/TELCO.RATES"
+                        Line
+                        Sequential
+                        File Status Is WS-Rate-Status.
+           Select CheckpointFile Assign to
+                "/tmp/TELCO.CKPT"
+                        Line
+                        Sequential
+                        File Status Is WS-Ckpt-Status.
        Data Division.
         File Section.
        FD  InFile.
@@ -26,6 +36,14 @@ mark
              88  Premimum-Rate                  Value 1 3 5 7 9.
        FD  OutFile.
        01  OutRec               Pic X(70).
+       FD  RateFile.
+       01  RateRec.
+           05  RR-Plan-Code     Pic X(2).
+           05  RR-Rate          Pic 9V9(5).
+           05  RR-DTax-Rate     Pic 9V9(4).
+           05  RR-BTax-Rate     Pic 9V9(4).
+       FD  CheckpointFile.
+       01  CkptRec              Pic 9(07).
        Working-Storage Section.
        01  Misc.
            05                   Pic  X          Value "N".
@@ -35,6 +53,29 @@ mark
            05.
                10  Start-Time   Pic X(21).
                10  End-Time     Pic X(21).
+           05  WS-Run-Mode      Pic X           Value Space.
+           05  WS-In-Duration   Pic S9(15)      Value Zero.
+           05  WS-In-Premium    Pic X           Value Space.
+           05  WS-Rate-Status   Pic XX          Value Spaces.
+           05  WS-Lookup-Plan   Pic X(2)        Value Spaces.
+           05  WS-Found-Plan    Pic X           Value "N".
+           05  WS-Ckpt-Status       Pic XX          Value Spaces.
+           05  WS-Restart-Mode      Pic X           Value Space.
+           05  WS-Skip-Count        Pic 9(07)       Value Zero.
+           05  WS-Checkpoint-Every  Pic 9(07)       Value 1000.
+       01  Rate-Table.
+           05  Rate-Entry OCCURS 10 TIMES INDEXED BY RT-Idx.
+               10  RT-Plan-Code Pic X(2).
+               10  RT-Rate      Pic 9V9(5).
+               10  RT-DTax-Rate Pic 9V9(4).
+               10  RT-BTax-Rate Pic 9V9(4).
+       01  WS-Rate-Count        Pic 9(2)        Value Zero.
+       01  WS-Control-Totals.
+           05  WS-Rec-Count      Pic 9(07)       Value Zero.
+           05  WS-Premium-Count  Pic 9(07)       Value Zero.
+           05  WS-Standard-Count Pic 9(07)       Value Zero.
+           05  WS-CrossFoot      Pic S9(07)V99   Binary.
+           05  WS-CrossFoot-Out  Pic z,zzz,zz9.99.
        01  Misc-Num.
            05  Price-Dec5       Pic S9(05)V9(06).
            05  Redefines Price-Dec5.
@@ -73,36 +114,80 @@ mark
                10  Output-Out   Pic z,zzz,zZ9.99.
        Procedure Division.
         Mainline.
+           Perform Load-Rate-Table
+           Display "Enter 'I' for an interactive single-call lookup,"
+               " anything else for the batch file run:" Upon Console
+           Accept WS-Run-Mode From Console
+           If WS-Run-Mode = "I" or WS-Run-Mode = "i"
+               Perform Interactive-Calc
+               Stop Run
+           End-If
            Perform Init
            Perform Until EOF
                Read  InFile
                    At End
                        Set EOF  to True
                    Not At End
+                       Add 1 to WS-Rec-Count
                        If No-Calc
                            Continue
                        Else
                            Perform  Calc-Para
                        End-If
                        Write OutRec from Detail-Line
+                       If Function Mod (WS-Rec-Count
+                               WS-Checkpoint-Every) = 0
+                           Perform Write-Checkpoint
+                       End-If
                End-Read
            End-Perform
            Perform WindUp
            Stop Run
                 .
+       Interactive-Calc.
+           Display "Call duration:" Upon Console
+           Accept WS-In-Duration From Console
+           Display "Premium-rate call? (Y/N):" Upon Console
+           Accept WS-In-Premium From Console
+      *>   Premimum-Rate is driven by the odd/even last digit of
+      *>   InRec, same as the batch extract, so force that digit
+      *>   to match the operator's Y/N answer.
+           Compute InRec = (WS-In-Duration / 10) * 10
+           If WS-In-Premium = "Y" or WS-In-Premium = "y"
+               Add 1 to InRec
+           End-If
+           Perform Calc-Para
+           Display " "
+           Display "Price  : " Price-Out
+           Display "BTax   : " BTax-Out
+           Display "DTax   : " DTax-Out
+           Display "Output : " Output-Out
+               .
        Calc-Para.
            Move InRec   to Time-Out
+      *>   InFile's 8-byte packed-decimal layout has no room to carry
+      *>   a per-record plan code without shifting the file's binary
+      *>   layout, so the rate-table lookup is still driven by the
+      *>   original Premimum-Rate parity split.
            If Premimum-Rate
+               Move "PR" to WS-Lookup-Plan
+           Else
+               Move "ST" to WS-Lookup-Plan
+           End-If
+           Perform Find-Rate-Plan
+           If WS-Lookup-Plan = "PR"
+               Add 1 to WS-Premium-Count
                Move "D"         To Rate-Out
                Compute Temp-Price Rounded Price-Out Rounded Price-Dec5
-                        = InRec * +0.00894
+                        = InRec * RT-Rate (RT-Idx)
                Compute Temp-DTax DTax-Out
-                        = Temp-Price * 0.0341
+                        = Temp-Price * RT-DTax-Rate (RT-Idx)
                Add Temp-Dtax to DTax-Tot
            Else
+               Add 1 to WS-Standard-Count
                Move "L"         To Rate-Out
                Compute Temp-Price Rounded Price-Out Rounded Price-Dec5
-                        = InRec * +0.00130
+                        = InRec * RT-Rate (RT-Idx)
                Move Zero to DTax-Out Temp-DTax
            End-If
            If Even-Round
@@ -110,7 +195,7 @@ mark
                Move Temp-Price to Price-Out
            End-If
            Compute Temp-Btax BTax-Out
-                        = Temp-Price * 0.0675
+                        = Temp-Price * RT-BTax-Rate (RT-Idx)
            Compute Output-Out
                         = Temp-Price + Temp-Btax + Temp-Dtax
            Add Temp-BTax        To Btax-Tot
@@ -118,15 +203,96 @@ mark
            Compute Output-Tot
                         = Output-Tot + Function NumVal (Output-Out (1:))
                .
+       Load-Rate-Table.
+           Move Zero to WS-Rate-Count
+           Open Input RateFile
+           If WS-Rate-Status = "35"
+      *>       No rate file on disk: seed the two legacy rates so the
+      *>       program still runs exactly as before against a record
+      *>       layout that predates the rate table.
+               Add 1 to WS-Rate-Count
+               Move "PR" to RT-Plan-Code (WS-Rate-Count)
+               Move .00894 to RT-Rate (WS-Rate-Count)
+               Move .0341 to RT-DTax-Rate (WS-Rate-Count)
+               Move .0675 to RT-BTax-Rate (WS-Rate-Count)
+               Add 1 to WS-Rate-Count
+               Move "ST" to RT-Plan-Code (WS-Rate-Count)
+               Move .00130 to RT-Rate (WS-Rate-Count)
+               Move Zero to RT-DTax-Rate (WS-Rate-Count)
+               Move .0675 to RT-BTax-Rate (WS-Rate-Count)
+           Else
+               Perform Until WS-Rate-Status Not = "00"
+                   Read RateFile
+                       At End Move "10" to WS-Rate-Status
+                       Not At End
+                           Add 1 to WS-Rate-Count
+                           Move RR-Plan-Code
+                               to RT-Plan-Code (WS-Rate-Count)
+                           Move RR-Rate
+                               to RT-Rate (WS-Rate-Count)
+                           Move RR-DTax-Rate
+                               to RT-DTax-Rate (WS-Rate-Count)
+                           Move RR-BTax-Rate
+                               to RT-BTax-Rate (WS-Rate-Count)
+                   End-Read
+               End-Perform
+               Close RateFile
+           End-If
+               .
+       Find-Rate-Plan.
+           Move "N" to WS-Found-Plan
+           Set RT-Idx to 1
+           Search Rate-Entry
+               At End
+                   Move "N" to WS-Found-Plan
+                   Set RT-Idx to 1
+               When RT-Plan-Code (RT-Idx) = WS-Lookup-Plan
+                   Move "Y" to WS-Found-Plan
+           End-Search
+               .
        Init.
            Open Input  InFile
                 Output OutFile
            Write OutRec from Header-1
            Write OutRec from Header-2
+           Display "Restart from last checkpoint? (Y/N):" Upon Console
+           Accept WS-Restart-Mode From Console
+           If WS-Restart-Mode = "Y" or WS-Restart-Mode = "y"
+               Perform Restart-Skip
+           End-If
            Display "Enter 'N' to skip calculations:" Upon Console
            Accept Do-Calc From Console
            Move Function Current-Date   To Start-Time
                 .
+
+       Restart-Skip.
+           Open Input CheckpointFile
+           If WS-Ckpt-Status = "00"
+               Read CheckpointFile
+                   At End Move Zero to WS-Skip-Count
+                   Not At End Move CkptRec to WS-Skip-Count
+               End-Read
+               Close CheckpointFile
+               Perform Until WS-Rec-Count >= WS-Skip-Count or EOF
+                   Read InFile
+                       At End Set EOF to True
+                       Not At End Add 1 to WS-Rec-Count
+                   End-Read
+               End-Perform
+               Display "Restarting after record " WS-Rec-Count
+                   Upon Console
+           Else
+               Display "No checkpoint found - starting from record 1"
+                   Upon Console
+           End-If
+               .
+
+       Write-Checkpoint.
+           Open Output CheckpointFile
+           Move WS-Rec-Count to CkptRec
+           Write CkptRec
+           Close CheckpointFile
+               .
        WindUp.
            Move Function Current-Date to End-Time
            Write OutRec         from Header-2
@@ -136,6 +302,33 @@ mark
            Move Output-Tot      to Output-Out
            Move "   Totals:"    to Detail-Line (1:12)
            Write OutRec         from Detail-Line
+           Compute WS-CrossFoot = Price-Tot + Btax-Tot + Dtax-Tot
+           Move WS-CrossFoot    to WS-CrossFoot-Out
+           Move Spaces          to OutRec
+           String       " Records read:"        Delimited by Size
+                        WS-Rec-Count            Delimited by Size
+                        "  Premium:"            Delimited by Size
+                        WS-Premium-Count        Delimited by Size
+                        "  Standard:"           Delimited by Size
+                        WS-Standard-Count       Delimited by Size
+                into OutRec
+           Write OutRec
+           Move Spaces          to OutRec
+           If WS-CrossFoot = Output-Tot
+               String   " Cross-foot check: OK  (Price+Btax+Dtax ="
+                                                Delimited by Size
+                        WS-CrossFoot-Out        Delimited by Size
+                        ")"                     Delimited by Size
+                   into OutRec
+           Else
+               String   " Cross-foot check: ** BREAK ** sum ="
+                                                Delimited by Size
+                        WS-CrossFoot-Out        Delimited by Size
+                        " vs Output ="          Delimited by Size
+                        Output-Out              Delimited by Size
+                   into OutRec
+           End-If
+           Write OutRec
            Move Spaces          to OutRec
            String       "  Start-Time:"         Delimited by Size
                         Start-Time (9:2)        Delimited by Size
@@ -160,5 +353,7 @@ mark
            Write OutRec
            Close InFile
                  OutFile
+           Open Output CheckpointFile
+           Close CheckpointFile
                 .
 
