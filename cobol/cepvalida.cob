@@ -0,0 +1,113 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cepvalida.
+       AUTHOR. VILMAR CATAFESTA.
+      *> Standalone integrity pass over cep.txt (cep.cbl) that flags any
+      *> REG-CEPS row whose TIPO isn't one of the accepted street-type
+      *> abbreviations, since cep.cbl itself never validates that field.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEPS ASSIGN TO "cep.txt"
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS  IS IN-FS.
+           SELECT ExceptFile ASSIGN TO "CEP.EXC"
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS  IS OUT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEPS
+           DATA RECORD IS REG-CEPS.
+       01 REG-CEPS.
+           10 CEP          PIC X(08).
+           10 TIPO         PIC X(03).
+           10 LOGRADOURO   PIC X(40).
+           10 BAIRRO       PIC X(29).
+
+       FD ExceptFile.
+       01 ExceptLine       PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 IN-FS            pic xx.
+       01 OUT-FS           pic xx.
+       01 WS-EOF           pic x value 'N'.
+       01 WS-READ-COUNT    pic 9(6) value zero.
+       01 WS-BAD-COUNT     pic 9(6) value zero.
+       01 WS-TIPO-VALIDO   pic x value 'N'.
+
+       01 WS-TIPOS-VALIDOS.
+           02 filler pic x(3) value "RUA".
+           02 filler pic x(3) value "AV ".
+           02 filler pic x(3) value "TRV".
+           02 filler pic x(3) value "ROD".
+           02 filler pic x(3) value "PCA".
+           02 filler pic x(3) value "VLA".
+           02 filler pic x(3) value "EST".
+           02 filler pic x(3) value "ALM".
+           02 filler pic x(3) value "LGO".
+       01 WS-TIPOS-TAB REDEFINES WS-TIPOS-VALIDOS.
+           02 WS-TIPO-OK pic x(3) occurs 9 times.
+       01 WS-TIPO-IDX   pic 99.
+
+       01 WS-EXCEPT-LINE.
+           02 EL-CEP    pic x(8).
+           02           pic x value space.
+           02 EL-TIPO   pic x(3).
+           02           pic x(3) value " - ".
+           02 EL-LOGR   pic x(40).
+           02           pic x value space.
+           02 EL-BAIRRO pic x(29).
+
+       PROCEDURE DIVISION.
+       001-Main.
+            perform OpenFiles
+            perform ReadNext
+            perform ValidateOne until WS-EOF = 'Y'
+            perform CloseFiles
+            display ' '
+            display "TIPO integrity check complete"
+            display "  records read     : " WS-READ-COUNT
+            display "  TIPO exceptions  : " WS-BAD-COUNT
+            display "  exceptions in    : CEP.EXC"
+            stop run.
+
+       OpenFiles.
+            open input CEPS
+            if IN-FS not = "00"
+                display "** ERROR ** unable to open cep.txt, status " IN-FS
+                move 'Y' to WS-EOF
+            end-if
+            open output ExceptFile
+            if OUT-FS not = "00"
+                display "** ERROR ** unable to open CEP.EXC, status " OUT-FS
+            end-if.
+
+       ReadNext.
+            read CEPS
+                at end move 'Y' to WS-EOF
+                not at end add 1 to WS-READ-COUNT
+            end-read.
+
+       ValidateOne.
+            move 'N' to WS-TIPO-VALIDO
+            perform varying WS-TIPO-IDX from 1 by 1
+                    until WS-TIPO-IDX > 9
+                if TIPO = WS-TIPO-OK (WS-TIPO-IDX)
+                    move 'S' to WS-TIPO-VALIDO
+                end-if
+            end-perform
+            if WS-TIPO-VALIDO = 'N'
+                add 1 to WS-BAD-COUNT
+                move CEP        to EL-CEP
+                move TIPO       to EL-TIPO
+                move LOGRADOURO to EL-LOGR
+                move BAIRRO     to EL-BAIRRO
+                write ExceptLine from WS-EXCEPT-LINE
+            end-if
+            perform ReadNext.
+
+       CloseFiles.
+            close CEPS
+            close ExceptFile.
+
+       END PROGRAM cepvalida.
