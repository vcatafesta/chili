@@ -7,9 +7,10 @@
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "customer.dat"
                          ORGANIZATION IS INDEXED
-                         ACCESS MODE  IS RANDOM
+                         ACCESS MODE  IS DYNAMIC
                          RECORD KEY   IS IDNum
-                         FILE STATUS  IS TEMP-ST.
+                         LOCK MODE    IS MANUAL
+                         FILE STATUS  IS RUNDATA-FS.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
@@ -23,6 +24,29 @@
        01 StayOpen   pic x value 'Y'.
        01 CustExists pic x.
        01 RUNDATA-FS pic 99.
+       01 ListEOF    pic x value 'N'.
+       01 WS-NEW-FIRSTNAME pic x(15).
+       01 WS-NEW-LASTNAME  pic x(15).
+       01 WS-FULLNAME      pic x(40).
+       01 WS-UNSTR-PTR     pic 9(02).
+       01 WS-UNSTR-TALLY   pic 9(02).
+       01 WS-COUNT-ADDED    pic 9(3) value zeros.
+       01 WS-COUNT-DELETED  pic 9(3) value zeros.
+       01 WS-COUNT-UPDATED  pic 9(3) value zeros.
+       01 WS-COUNT-LOOKEDUP pic 9(3) value zeros.
+       01 COLOR-RED.
+           05 FILLER PIC X value X"1B".
+           05 FILLER PIC X(4) value "[31m".
+       01 COLOR-GREEN.
+           05 FILLER PIC X value X"1B".
+           05 FILLER PIC X(4) value "[32m".
+       01 COLOR-RESET.
+           05 FILLER PIC X value X"1B".
+           05 FILLER PIC X(3) value "[0m".
+       01 WS-BACKUP-DATE    pic 9(8).
+       01 WS-BACKUP-NAME    pic x(30) value spaces.
+       01 WS-BACKUP-RC      pic s9(9) comp-5.
+       01 WS-DB-OPEN        pic x value 'N'.
 
        PROCEDURE DIVISION.
        001-Main.
@@ -31,88 +55,192 @@
 
        001-menu.
             Perform openDatabase.
-            Perform Until StayOpen='N'
-                Display ' '
-                Display "CUSTOMER RECORDS"
-                Display "----------------"
-                Display "1 - Add Customer"
-                Display "2 - Delete Customer"
-                Display "3 - Update Customer"
-                Display "4 - Get Customer"
-                Display "0 - Quit"
-                Display ' '
-                Display "Choice : " WITH NO ADVANCING
-                Accept Choice
-                Evaluate Choice
-                    When 1 Perform AddCust
-                    When 2 Perform DeleteCust
-                    When 3 Perform UpdateCust
-                    When 4 Perform GetCust
-                    When Other move 'N' to StayOpen
-                End-Evaluate
-            End-Perform.
+            if WS-DB-OPEN = 'Y'
+                Perform Until StayOpen='N'
+                    Display ' '
+                    Display "CUSTOMER RECORDS"
+                    Display "----------------"
+                    Display "1 - Add Customer"
+                    Display "2 - Delete Customer"
+                    Display "3 - Update Customer"
+                    Display "4 - Get Customer"
+                    Display "5 - List All Customers"
+                    Display "0 - Quit"
+                    Display ' '
+                    Display "Choice : " WITH NO ADVANCING
+                    Accept Choice
+                    Evaluate Choice
+                        When 1 Perform AddCust
+                        When 2 Perform DeleteCust
+                        When 3 Perform UpdateCust
+                        When 4 Perform GetCust
+                        When 5 Perform ListCust
+                        When Other move 'N' to StayOpen
+                    End-Evaluate
+                End-Perform
+            end-if.
             Perform closeDatabase.
             Stop Run.
               
+BackupDatabase.
+    Accept WS-BACKUP-DATE from date yyyymmdd
+    String "customer.dat." delimited by size
+           WS-BACKUP-DATE   delimited by size
+        into WS-BACKUP-NAME
+    end-string
+    Call "CBL_COPY_FILE" using "customer.dat" WS-BACKUP-NAME
+        returning WS-BACKUP-RC
+    end-call.
+
 openDatabase.
+    Perform BackupDatabase.
     Open I-O CustomerFile.
     if RUNDATA-FS not equal to 0
         display "** ERROR ** not able to open customefile file **"
-        go to closeDatabase
+        move 'N' to WS-DB-OPEN
+    else
+        move 'Y' to WS-DB-OPEN
     end-if.
 
-closeDatabase.         
-    Close CustomerFile.
-    if RUNDATA-FS not equal to 0
-        display "** ERROR ** unable to cloe customefile file **"
-        
+closeDatabase.
+    Display ' '
+    Display "Session summary: " WS-COUNT-ADDED " added, "
+        WS-COUNT-DELETED " deleted, " WS-COUNT-UPDATED " updated, "
+        WS-COUNT-LOOKEDUP " looked up"
+    if WS-DB-OPEN = 'Y'
+        Close CustomerFile
+        if RUNDATA-FS not equal to 0
+            display "** ERROR ** unable to cloe customefile file **"
+        end-if
     end-if.
 
 AddCust.
-    Display ' '
-    Display "ID        : " with no advancing Accept IDNum
-    Display "FirstName : " with no advancing Accept FirstName
-    Display "LastName  : " with no advancing Accept LastName
-    Write CustomerData
-        Invalid Key Display "ID Taken"
-    End-Write.
+    if WS-DB-OPEN not = 'Y'
+        display COLOR-RED "Database not open" COLOR-RESET
+    else
+        Display ' '
+        Display "ID        : " with no advancing Accept IDNum
+        Display "Full Name (blank to enter First/Last separately): "
+            with no advancing
+        Move spaces to WS-FULLNAME
+        Accept WS-FULLNAME
+        if WS-FULLNAME = spaces
+            Display "FirstName : " with no advancing Accept FirstName
+            Display "LastName  : " with no advancing Accept LastName
+        else
+            move 1 to WS-UNSTR-PTR
+            Unstring WS-FULLNAME Delimited by Space
+                Into FirstName
+                     LastName
+                With Pointer WS-UNSTR-PTR
+                Tallying In WS-UNSTR-TALLY
+            End-Unstring
+        end-if
+        if IDNum = 0
+            display COLOR-RED "ID can't be zero" COLOR-RESET
+        else if FirstName = spaces or LastName = spaces
+            display COLOR-RED "FirstName and LastName can't be blank"
+                COLOR-RESET
+        else
+            Write CustomerData
+                Invalid Key Display COLOR-RED "ID Taken" COLOR-RESET
+                Not Invalid Key
+                    Add 1 to WS-COUNT-ADDED
+                    Display COLOR-GREEN "Customer added" COLOR-RESET
+            End-Write
+        end-if
+    end-if.
 
 DeleteCust.
-    Display ' '
-    Display "ID        : " with no advancing Accept IDNum
-    Delete CustomerFile
-        Invalid Key display "Key Doesn't exist"
-    End-Delete.
+    if WS-DB-OPEN not = 'Y'
+        display COLOR-RED "Database not open" COLOR-RESET
+    else
+        Display ' '
+        Display "ID        : " with no advancing Accept IDNum
+        Delete CustomerFile
+            Invalid Key display COLOR-RED "Key Doesn't exist" COLOR-RESET
+            Not Invalid Key
+                Add 1 to WS-COUNT-DELETED
+                Display COLOR-GREEN "Customer deleted" COLOR-RESET
+        End-Delete
+    end-if.
 
 UpdateCust.
-    move 'Y' to CustExists
-    display ' '
-    display "ID        : " With No Advancing Accept IDNum
-    read CustomerFile
-        invalid key move 'N' to CustExists
-    end-read
-    if CustExists='N'
-        display "Customer Doesn't exist"
+    if WS-DB-OPEN not = 'Y'
+        display COLOR-RED "Database not open" COLOR-RESET
     else
-        display "ID        : " with no advancing accept IDNum
-        display "FirstName : " with no advancing accept FirstName
-        display "LastName  : " with no advancing accept LastName
-    end-if
-    rewrite CustomerData
-        invalid key display 'Customer not updated'
-    end-rewrite.
+        move 'Y' to CustExists
+        display ' '
+        display "ID        : " With No Advancing Accept IDNum
+        read CustomerFile With Lock
+            invalid key move 'N' to CustExists
+        end-read
+        if CustExists = 'N'
+            display COLOR-RED "Customer Doesn't exist" COLOR-RESET
+        else
+            display "FirstName [" FirstName "] (blank keeps current) : "
+                with no advancing
+            move spaces to WS-NEW-FIRSTNAME
+            accept WS-NEW-FIRSTNAME
+            if WS-NEW-FIRSTNAME not = spaces
+                move WS-NEW-FIRSTNAME to FirstName
+            end-if
+            display "LastName  [" LastName "] (blank keeps current) : "
+                with no advancing
+            move spaces to WS-NEW-LASTNAME
+            accept WS-NEW-LASTNAME
+            if WS-NEW-LASTNAME not = spaces
+                move WS-NEW-LASTNAME to LastName
+            end-if
+            rewrite CustomerData
+                invalid key
+                    display COLOR-RED 'Customer not updated' COLOR-RESET
+                not invalid key
+                    add 1 to WS-COUNT-UPDATED
+                    display COLOR-GREEN 'Customer updated' COLOR-RESET
+            end-rewrite
+            unlock CustomerFile
+        end-if
+    end-if.
+
+ListCust.
+    if WS-DB-OPEN not = 'Y'
+        display COLOR-RED "Database not open" COLOR-RESET
+    else
+        move 'N' to ListEOF
+        move low-values to IDNum
+        start CustomerFile key is >= IDNum
+            invalid key move 'Y' to ListEOF
+        end-start
+        display ' '
+        display "IDNum  FirstName       LastName"
+        display "-----  --------------- ---------------"
+        perform until ListEOF = 'Y'
+            read CustomerFile next record
+                at end move 'Y' to ListEOF
+            end-read
+            if ListEOF = 'N'
+                display IDNum "     " FirstName " " LastName
+            end-if
+        end-perform
+    end-if.
 
-GetCust.   
-    move 'Y' to CustExists
-    display ' '
-    display "ID        : " With No Advancing Accept IDNum
-    read CustomerFile
-        invalid key move 'N' to CustExists
-    end-read
-    if CustExists='N'
-        display "Customer Doesn't exist"
+GetCust.
+    if WS-DB-OPEN not = 'Y'
+        display COLOR-RED "Database not open" COLOR-RESET
     else
-        display "ID        : " IDNum
-        display "FirstName : " FirstName
-        display "LastName  : " LastName
+        move 'Y' to CustExists
+        display ' '
+        display "ID        : " With No Advancing Accept IDNum
+        read CustomerFile
+            invalid key move 'N' to CustExists
+        end-read
+        if CustExists='N'
+            display COLOR-RED "Customer Doesn't exist" COLOR-RESET
+        else
+            display "ID        : " IDNum
+            display "FirstName : " FirstName
+            display "LastName  : " LastName
+            add 1 to WS-COUNT-LOOKEDUP
+        end-if
     end-if.
