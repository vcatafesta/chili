@@ -7,8 +7,15 @@
        01 opt  PIC 999     VALUE 99.
        01 I    PIC 999     VALUE 0.
        01 max  PIC 999     VALUE 20.
+       01 step PIC 999     VALUE 2.
        01 cr   PIC X(9)    VALUE SPACES.
-              
+       01 rem3 PIC 999     VALUE 0.
+       01 rem5 PIC 999     VALUE 0.
+
+       SCREEN SECTION.
+       01 SS-TELA-MENU.
+           05 BLANK SCREEN.
+
        PROCEDURE DIVISION.
            Begin.
                DISPLAY " Hello".
@@ -18,13 +25,14 @@
                STOP RUN.
        
            MyMenu.
-               CALL 'SYSTEM' USING 'clear'.
+               DISPLAY SS-TELA-MENU.
                DISPLAY " ".
                DISPLAY "         MENU".
                DISPLAY "===============================".
                DISPLAY "1. Show Odd  no.s from 1 to 21".
                DISPLAY "2. Show Even no.s from 2 to 22".
                DISPLAY "3. Display a message".
+               DISPLAY "4. Show multiples of 3 or 5".
                DISPLAY "0. Quit".
                DISPLAY "===============================".
                DISPLAY " ".
@@ -34,31 +42,48 @@
                IF opt = 1 THEN
                    MOVE 1 TO i
                    MOVE 21 TO max
+                   MOVE 2 TO step
                    PERFORM ShowTwos
                END-IF.
                IF opt = 2 THEN
                    MOVE 2 TO i
                    MOVE 22 TO max
+                   MOVE 2 TO step
                    PERFORM ShowTwos
                END-IF.
                IF opt = 3 THEN
                    MOVE 3 TO i
-      *            CALL 'SYSTEM' USING 'clear'
                    DISPLAY "+-----------------------+"
                    DISPLAY "|  WELCOME TO COBOL     |"
                    DISPLAY "+-----------------------+"
                END-IF.
+               IF opt = 4 THEN
+                   MOVE 1 TO i
+                   MOVE 100 TO max
+                   PERFORM ShowMultiples
+               END-IF.
                IF opt = 0 THEN
                    DISPLAY 'Thanks for watching'
                    STOP RUN
                END-IF.
                DISPLAY "CR to continue..." WITH NO ADVANCING.
-               ACCEPT cr.                   
+               ACCEPT cr.
 
            ShowTwos.
                PERFORM UNTIL i > max
                    DISPLAY i " " WITH NO ADVANCING
-                   ADD 2 TO i
+                   ADD step TO i
+               END-PERFORM.
+               DISPLAY " ".
+
+           ShowMultiples.
+               PERFORM UNTIL i > max
+                   DIVIDE i BY 3 GIVING step REMAINDER rem3
+                   DIVIDE i BY 5 GIVING step REMAINDER rem5
+                   IF rem3 = 0 OR rem5 = 0
+                       DISPLAY i " " WITH NO ADVANCING
+                   END-IF
+                   ADD 1 TO i
                END-PERFORM.
                DISPLAY " ".
                    
