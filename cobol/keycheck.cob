@@ -0,0 +1,320 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. keycheck.
+       AUTHOR. VILMAR CATAFESTA.
+      *> One utility sweep across every indexed file this shop maintains
+      *> (customer.dat, CLIENTES.DAT, ESTOQUE.DAT, MARGEM.DAT, input.txt),
+      *> flagging a zero/blank primary key or an alternate key that no
+      *> longer resolves back to its own record, so a CRUD session we're
+      *> not sure went cleanly can be checked in one pass instead of five.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer.dat"
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS IDNum
+                         FILE STATUS  IS CUST-FS.
+
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS CLIENTES-CHAVE
+                         FILE STATUS  IS CLIENTES-FS.
+
+           SELECT ARQUIVO-ESTOQUE ASSIGN TO DISK
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS SKU
+                         ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                         FILE STATUS  IS ESTOQUE-FS.
+
+           SELECT ARQUIVO-MARGEM ASSIGN TO DISK
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS SKU-MARGEM
+                         ALTERNATE RECORD KEY IS MARGEM WITH DUPLICATES
+                         FILE STATUS  IS MARGEM-FS.
+
+           SELECT STUDENT ASSIGN TO "input.txt"
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS DYNAMIC
+                         RECORD KEY   IS STUDENT-ID
+                         ALTERNATE RECORD KEY IS STUDENT-NAME
+                             WITH DUPLICATES
+                         FILE STATUS  IS STUDENT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+            02 IDNum     pic 99.
+            02 FirstName pic x(15).
+            02 LastName  pic x(15).
+
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME     PIC X(30).
+           05 CLIENTES-EMAIL    PIC X(40).
+
+       FD ARQUIVO-ESTOQUE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ESTOQUE.DAT".
+       01 PRODUTO.
+           05 SKU              PIC 9(04).
+           05 NOME             PIC X(30).
+           05 VALIDADE.
+               10 DIA          PIC 99.
+               10 MES          PIC 99.
+               10 ANO          PIC 9(04).
+           05 VALOR-CUSTO      PIC 9(04)V99.
+           05 VALOR-VENDA      PIC 9(04)V99.
+           05 QTD-ESTOQUE      PIC 9(04).
+
+       FD ARQUIVO-MARGEM
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "MARGEM.DAT".
+       01 PRODUTO-MARGEM.
+           05 SKU-MARGEM              PIC 9(04).
+           05 MARGEM                  PIC 9(04)V99.
+
+       FD STUDENT.
+       01 STUDENT-FILE.
+           05 STUDENT-ID    PIC 9(5).
+           05 STUDENT-NAME  PIC A(25).
+
+       WORKING-STORAGE SECTION.
+       01 CUST-FS          pic 99.
+       01 CLIENTES-FS      pic 99.
+       01 ESTOQUE-FS       pic xx.
+       01 MARGEM-FS        pic xx.
+       01 STUDENT-FS       pic xx.
+       01 WS-EOF           pic x.
+       01 WS-READ-COUNT    pic 9(6).
+       01 WS-BAD-KEY-COUNT pic 9(6).
+       01 WS-ORPHAN-COUNT  pic 9(6).
+       01 WS-SAVE-SKU      pic 9(04).
+       01 WS-SAVE-SKU-M    pic 9(04).
+       01 WS-SAVE-ID       pic 9(5).
+
+       PROCEDURE DIVISION.
+       001-Main.
+            display "RECORD KEY UNIQUENESS/INTEGRITY SELF-TEST"
+            display "=========================================="
+
+            perform CheckCustomerFile
+            perform CheckClientes
+            perform CheckArquivoEstoque
+            perform CheckArquivoMargem
+            perform CheckStudent
+
+            display ' '
+            display "Self-test complete."
+            stop run.
+
+      *>----------------------------------------------------------------
+       CheckCustomerFile.
+            display ' '
+            display "customer.dat (CustomerFile) ..."
+            move zeros to WS-READ-COUNT WS-BAD-KEY-COUNT
+            open input CustomerFile
+            if CUST-FS not = 00
+                display "  ** could not open, status " CUST-FS
+            else
+                move low-values to IDNum
+                start CustomerFile key is >= IDNum
+                    invalid key move "Y" to WS-EOF
+                    not invalid key move "N" to WS-EOF
+                end-start
+                perform until WS-EOF = "Y"
+                    read CustomerFile next record
+                        at end move "Y" to WS-EOF
+                    end-read
+                    if WS-EOF = "N"
+                        add 1 to WS-READ-COUNT
+                        if IDNum = zeros
+                            add 1 to WS-BAD-KEY-COUNT
+                            display "  ** zero primary key at record "
+                                WS-READ-COUNT
+                        end-if
+                    end-if
+                end-perform
+                close CustomerFile
+                display "  records read : " WS-READ-COUNT
+                display "  bad keys     : " WS-BAD-KEY-COUNT
+            end-if.
+
+      *>----------------------------------------------------------------
+       CheckClientes.
+            display ' '
+            display "CLIENTES.DAT (CLIENTES) ..."
+            move zeros to WS-READ-COUNT WS-BAD-KEY-COUNT
+            open input CLIENTES
+            if CLIENTES-FS not = 00
+                display "  ** could not open, status " CLIENTES-FS
+            else
+                move low-values to CLIENTES-CHAVE
+                start CLIENTES key is >= CLIENTES-CHAVE
+                    invalid key move "Y" to WS-EOF
+                    not invalid key move "N" to WS-EOF
+                end-start
+                perform until WS-EOF = "Y"
+                    read CLIENTES next record
+                        at end move "Y" to WS-EOF
+                    end-read
+                    if WS-EOF = "N"
+                        add 1 to WS-READ-COUNT
+                        if CLIENTES-FONE = zeros
+                            add 1 to WS-BAD-KEY-COUNT
+                            display "  ** zero primary key at record "
+                                WS-READ-COUNT
+                        end-if
+                    end-if
+                end-perform
+                close CLIENTES
+                display "  records read : " WS-READ-COUNT
+                display "  bad keys     : " WS-BAD-KEY-COUNT
+            end-if.
+
+      *>----------------------------------------------------------------
+       CheckArquivoEstoque.
+            display ' '
+            display "ESTOQUE.DAT (ARQUIVO-ESTOQUE) ..."
+            move zeros to WS-READ-COUNT WS-BAD-KEY-COUNT WS-ORPHAN-COUNT
+            open input ARQUIVO-ESTOQUE
+            if ESTOQUE-FS not = "00"
+                display "  ** could not open, status " ESTOQUE-FS
+            else
+                move low-values to SKU
+                start ARQUIVO-ESTOQUE key is >= SKU
+                    invalid key move "Y" to WS-EOF
+                    not invalid key move "N" to WS-EOF
+                end-start
+                perform until WS-EOF = "Y"
+                    read ARQUIVO-ESTOQUE next record
+                        at end move "Y" to WS-EOF
+                    end-read
+                    if WS-EOF = "N"
+                        add 1 to WS-READ-COUNT
+                        if SKU = zeros or NOME = spaces
+                            add 1 to WS-BAD-KEY-COUNT
+                            display "  ** zero/blank key at SKU " SKU
+                        else
+                            move SKU to WS-SAVE-SKU
+                            read ARQUIVO-ESTOQUE key is NOME
+                                invalid key
+                                    add 1 to WS-ORPHAN-COUNT
+                                    display
+                                    "  ** NOME alternate key doesn't"
+                                    " resolve back for SKU " WS-SAVE-SKU
+                            end-read
+                            move WS-SAVE-SKU to SKU
+                            read ARQUIVO-ESTOQUE key is SKU
+                                invalid key continue
+                            end-read
+                        end-if
+                    end-if
+                end-perform
+                close ARQUIVO-ESTOQUE
+                display "  records read      : " WS-READ-COUNT
+                display "  bad primary keys   : " WS-BAD-KEY-COUNT
+                display "  alt-key orphans    : " WS-ORPHAN-COUNT
+            end-if.
+
+      *>----------------------------------------------------------------
+       CheckArquivoMargem.
+            display ' '
+            display "MARGEM.DAT (ARQUIVO-MARGEM) ..."
+            move zeros to WS-READ-COUNT WS-BAD-KEY-COUNT WS-ORPHAN-COUNT
+            open input ARQUIVO-MARGEM
+            if MARGEM-FS not = "00"
+                display "  ** could not open, status " MARGEM-FS
+            else
+                move low-values to SKU-MARGEM
+                start ARQUIVO-MARGEM key is >= SKU-MARGEM
+                    invalid key move "Y" to WS-EOF
+                    not invalid key move "N" to WS-EOF
+                end-start
+                perform until WS-EOF = "Y"
+                    read ARQUIVO-MARGEM next record
+                        at end move "Y" to WS-EOF
+                    end-read
+                    if WS-EOF = "N"
+                        add 1 to WS-READ-COUNT
+                        if SKU-MARGEM = zeros
+                            add 1 to WS-BAD-KEY-COUNT
+                            display "  ** zero primary key at SKU-MARGEM "
+                                SKU-MARGEM
+                        else
+                            move SKU-MARGEM to WS-SAVE-SKU-M
+                            read ARQUIVO-MARGEM key is MARGEM
+                                invalid key
+                                    add 1 to WS-ORPHAN-COUNT
+                                    display
+                                    "  ** MARGEM alternate key doesn't"
+                                    " resolve back for SKU-MARGEM "
+                                    WS-SAVE-SKU-M
+                            end-read
+                            move WS-SAVE-SKU-M to SKU-MARGEM
+                            read ARQUIVO-MARGEM key is SKU-MARGEM
+                                invalid key continue
+                            end-read
+                        end-if
+                    end-if
+                end-perform
+                close ARQUIVO-MARGEM
+                display "  records read      : " WS-READ-COUNT
+                display "  bad primary keys   : " WS-BAD-KEY-COUNT
+                display "  alt-key orphans    : " WS-ORPHAN-COUNT
+            end-if.
+
+      *>----------------------------------------------------------------
+       CheckStudent.
+            display ' '
+            display "input.txt (STUDENT) ..."
+            move zeros to WS-READ-COUNT WS-BAD-KEY-COUNT WS-ORPHAN-COUNT
+            open input STUDENT
+            if STUDENT-FS not = "00"
+                display "  ** could not open, status " STUDENT-FS
+            else
+                move low-values to STUDENT-ID
+                start STUDENT key is >= STUDENT-ID
+                    invalid key move "Y" to WS-EOF
+                    not invalid key move "N" to WS-EOF
+                end-start
+                perform until WS-EOF = "Y"
+                    read STUDENT next record
+                        at end move "Y" to WS-EOF
+                    end-read
+                    if WS-EOF = "N"
+                        add 1 to WS-READ-COUNT
+                        if STUDENT-ID = zeros or STUDENT-NAME = spaces
+                            add 1 to WS-BAD-KEY-COUNT
+                            display "  ** zero/blank key at STUDENT-ID "
+                                STUDENT-ID
+                        else
+                            move STUDENT-ID to WS-SAVE-ID
+                            read STUDENT key is STUDENT-NAME
+                                invalid key
+                                    add 1 to WS-ORPHAN-COUNT
+                                    display
+                                    "  ** NAME alternate key doesn't"
+                                    " resolve back for STUDENT-ID "
+                                    WS-SAVE-ID
+                            end-read
+                            move WS-SAVE-ID to STUDENT-ID
+                            read STUDENT key is STUDENT-ID
+                                invalid key continue
+                            end-read
+                        end-if
+                    end-if
+                end-perform
+                close STUDENT
+                display "  records read      : " WS-READ-COUNT
+                display "  bad primary keys   : " WS-BAD-KEY-COUNT
+                display "  alt-key orphans    : " WS-ORPHAN-COUNT
+            end-if.
+
+       END PROGRAM keycheck.
