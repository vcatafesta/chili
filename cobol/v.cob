@@ -46,10 +46,18 @@
        77 yellow        pic 99 value 14.
        77 lightwhite    pic 99 value 15.
 
-       01 COLOR-RED        PIC X(10) VALUE "\033[31m".
-       01 COLOR-GREEN      PIC X(3) VALUE "32m".
-       01 COLOR-YELLOW     PIC X(3) VALUE "33m".
-       01 COLOR-RESET      PIC X(3) VALUE "0m".
+       01 COLOR-RED.
+           05 FILLER       PIC X VALUE X"1B".
+           05 FILLER       PIC X(4) VALUE "[31m".
+       01 COLOR-GREEN.
+           05 FILLER       PIC X VALUE X"1B".
+           05 FILLER       PIC X(4) VALUE "[32m".
+       01 COLOR-YELLOW.
+           05 FILLER       PIC X VALUE X"1B".
+           05 FILLER       PIC X(4) VALUE "[33m".
+       01 COLOR-RESET.
+           05 FILLER       PIC X VALUE X"1B".
+           05 FILLER       PIC X(3) VALUE "[0m".
 
 
        01 WRK-DATA.
@@ -100,6 +108,11 @@
            move 'CATAFESTA' to ws-lname.
            display "Entre com o valor : " with no advancing
            accept var1
+           if var1 = 0
+               display COLOR-RED "Valor nao pode ser zero" COLOR-RESET
+           else
+               display COLOR-GREEN "Valor aceito" COLOR-RESET
+           end-if
            move var1 to var2 var3 var4 var5 var6 var7
            display "Nome :" ws-emp-name
            display "Data :" WRK-DIA"/"WRK-MES"/"WRK-ANO.
